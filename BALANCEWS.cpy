@@ -0,0 +1,35 @@
+      *=======================================================================*
+      *    BALANCEWS.cpy                                                     *
+      *    Shared WORKING-STORAGE fields for the end-of-run input/output     *
+      *    balancing report. COPY this inside WORKING-STORAGE SECTION.       *
+      *    PERFORM VERIFICAR-BALANCEAMENTO out of BALANCEPD.cpy               *
+      *    (PROCEDURE DIVISION) to use these. Needs RUN-DATE-DISPLAY/         *
+      *    OBTER-DATA-EXECUCAO and ERR-*/REGISTAR-ERRO from DATEWS.cpy/       *
+      *    DATEPD.cpy, so COPY those too wherever this is used.               *
+      *=======================================================================*
+
+      *    the caller fills these in before PERFORM VERIFICAR-BALANCEAMENTO
+      *    THRU VERIFICAR-BALANCEAMENTO-EXIT; BAL-CODIGO-ERRO is the
+      *    error-log code to use if the totals don't add up.
+       77  BAL-PROGRAMA             PIC X(8)  VALUE SPACES.
+       77  BAL-CODIGO-ERRO          PIC X(4)  VALUE SPACES.
+       77  BAL-LIDOS                PIC 9(7)  VALUE ZERO.
+       77  BAL-GRAVADOS             PIC 9(7)  VALUE ZERO.
+       77  BAL-REJEITADOS           PIC 9(7)  VALUE ZERO.
+       77  BAL-DIFERENCA            PIC S9(7) VALUE ZERO.
+
+      *    ---- end-of-run balancing report -- DISPLAYed rather than     ----*
+      *    ---- written to any one program's own output file, since     ----*
+      *    ---- this copybook is shared across programs whose output    ----*
+      *    ---- record layouts differ.                                   ----*
+       01  BALANCE-REPORT-LINE.
+           02  BAL-LABEL-1          PIC X(17) VALUE "BALANCEAMENTO E/S".
+           02  FILLER               PIC X(2)  VALUE SPACES.
+           02  BAL-LABEL-2          PIC X(7)  VALUE "LIDOS: ".
+           02  BAL-LIDOS-OUT        PIC ZZZZZZ9.
+           02  FILLER               PIC X(2)  VALUE SPACES.
+           02  BAL-LABEL-3          PIC X(10) VALUE "GRAVADOS: ".
+           02  BAL-GRAVADOS-OUT     PIC ZZZZZZ9.
+           02  FILLER               PIC X(2)  VALUE SPACES.
+           02  BAL-LABEL-4          PIC X(12) VALUE "REJEITADOS: ".
+           02  BAL-REJEITADOS-OUT   PIC ZZZZZZ9.
