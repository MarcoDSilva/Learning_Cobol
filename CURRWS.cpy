@@ -0,0 +1,35 @@
+      *=======================================================================*
+      *    CURRWS.cpy                                                        *
+      *    Shared WORKING-STORAGE fields for currency conversion. COPY      *
+      *    this inside WORKING-STORAGE SECTION alongside CURRSEL.cpy         *
+      *    (FILE-CONTROL) and CURRFD.cpy (FILE SECTION). PERFORM             *
+      *    LOAD-CURRENCY-TABLE once at start-up and CONVERTER-MOEDA out of   *
+      *    CURRPD.cpy (PROCEDURE DIVISION) to use these.                     *
+      *=======================================================================*
+
+       77  CURRENCY-RATES-STATUS    PIC X(2)  VALUE SPACES.
+       77  CURRENCY-RATES-EOF       PIC A(3)  VALUE SPACES.
+       77  CURR-RATE-COUNT          PIC 9(2)  VALUE ZERO.
+
+      *    home currency -- everything CONVERTER-MOEDA produces is in
+      *    this currency, whatever a given record's own code is.
+       77  CURR-MOEDA-BASE          PIC X(3)  VALUE "EUR".
+
+      *    loaded once from CURRENCY-RATES.txt; rate is "one unit of
+      *    CURR-TBL-CODE is worth this many CURR-MOEDA-BASE units".
+       01  CURRENCY-RATE-TABLE.
+           02  CURRENCY-RATE-ENTRY  OCCURS 10 TIMES
+                                     INDEXED BY CURR-IDX.
+               03  CURR-TBL-CODE    PIC X(3).
+               03  CURR-TBL-RATE    PIC 9(3)V9999.
+
+      *    the caller fills CURR-CODIGO/CURR-VALOR-ORIGINAL in before
+      *    PERFORM CONVERTER-MOEDA THRU CONVERTER-MOEDA-EXIT;
+      *    CURR-PROGRAMA/CURR-CODIGO-ERRO are the error-log identity to
+      *    use if CURR-CODIGO isn't in the table. CURR-VALOR-CONVERTIDO
+      *    comes back in CURR-MOEDA-BASE.
+       77  CURR-PROGRAMA            PIC X(8)  VALUE SPACES.
+       77  CURR-CODIGO-ERRO         PIC X(4)  VALUE SPACES.
+       77  CURR-CODIGO              PIC X(3)  VALUE SPACES.
+       77  CURR-VALOR-ORIGINAL      PIC 9(7)V99 VALUE ZERO.
+       77  CURR-VALOR-CONVERTIDO    PIC 9(7)V99 VALUE ZERO.
