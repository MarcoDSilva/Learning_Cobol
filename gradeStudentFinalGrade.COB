@@ -7,13 +7,20 @@
       *                                                       PI 01-19 *
       *    AUTOR:      Marco Silva n� 9                                *
       *    DATA:       2019/09/26                                      *
-      *    ESPECIFICACAO DO PROGRAMA: C�lculo da m�dia aritm�tica das  *
+      *    ESPECIFICACAO DO PROGRAMA: C�lculo da m�dia ponderada das  *
       *                               notas de um aluno    (prod)      *
       *    LOCAL:      Mazag�o(AVELEDA!), Braga, Portugal              *
       *                                                                *
       *    NOTA ESCOLAR: 20 valores e umas sandes de presunto          *                                 *
       *                                                                *
       *    COMENT�RIOS:                                               *
+      *    2020/02/11  MS  roster loop -- persists every student to   *
+      *                    STUDENT-MASTER.txt and keeps going until   *
+      *                    the whole class has been graded instead of *
+      *                    one ACCEPT-driven student at a time.       *
+      *    2020/02/11  MS  weighted grading, class statistics report, *
+      *                    GRADE-CONTROL.txt thresholds, multi-term   *
+      *                    transcript and a paginated print file.     *
       *                                                                *
       ******************************************************************
       *************************FIM DOCUMENTA��O*************************
@@ -34,6 +41,26 @@
 
        FILE-CONTROL.
 
+      *    one line per student graded, so a whole roster survives the *
+      *    run instead of only ever existing on the SCREEN SECTION.    *
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT-MASTER.txt".
+
+      *    pass/absence thresholds, read once at start-up so grading   *
+      *    policy is a data change, not a recompile.                  *
+           SELECT GRADE-CONTROL ASSIGN TO "GRADE-CONTROL.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GRADE-CONTROL-STATUS.
+
+      *    academic history across terms, appended to instead of      *
+      *    overwritten so a student's record accumulates run to run.  *
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSCRIPT-FILE-STATUS.
+
+      *    paginated report-card output, for actually printing instead*
+      *    of only ever showing results on the terminal.              *
+           SELECT REPORT-CARD-PRINT ASSIGN TO "REPORT-CARDS-OUT.txt".
+
       *================================================================*
        DATA                                            DIVISION.
       *================================================================*
@@ -42,6 +69,55 @@
        FILE                                    SECTION.
       *----------------------------------------------------------------*
 
+           FD STUDENT-MASTER.
+           01 STUDENT-MASTER-RECORD.
+               02 SM-STUDENT-NAME PIC A(20).
+               02 SM-FIRST-GRADE PIC Z9.
+               02 SM-SECOND-GRADE PIC Z9.
+               02 SM-THIRD-GRADE PIC Z9.
+               02 SM-FOURTH-GRADE PIC Z9.
+               02 SM-AVERAGE PIC Z9.99.
+               02 SM-STATUS PIC X(9).
+
+           FD GRADE-CONTROL.
+           01 GRADE-CONTROL-RECORD.
+               02 GC-PASS-THRESHOLD PIC 9(2).
+               02 GC-ABSENCE-THRESHOLD PIC 9(2).
+
+           FD TRANSCRIPT-FILE.
+           01 TRANSCRIPT-RECORD.
+               02 TR-STUDENT-NAME PIC A(20).
+               02 TR-TERM PIC 9(2).
+               02 TR-AVERAGE PIC Z9.99.
+               02 TR-STATUS PIC X(9).
+
+      *    report-card detail lines share the record area with the    *
+      *    page header -- each is re-MOVEd fresh before its own WRITE,*
+      *    the same lesson already learned on the shared FDs in       *
+      *    Car_Rental.cbl and ISBN.cbl.                                *
+           FD REPORT-CARD-PRINT.
+           01 REPORT-CARD-HEADER.
+               02 RC-HDR-LABEL PIC X(20).
+               02 RC-HDR-PAGE PIC X(5).
+               02 RC-HDR-PAGE-NO PIC Z9.
+               02 RC-HDR-DATE-LABEL PIC X(7).
+               02 RC-HDR-DAY PIC Z9.
+               02 RC-HDR-SLASH1 PIC X(1).
+               02 RC-HDR-MONTH PIC Z9.
+               02 RC-HDR-SLASH2 PIC X(1).
+               02 RC-HDR-YEAR PIC Z9.
+
+           01 REPORT-CARD-DETAIL.
+               02 RC-STUDENT-NAME PIC A(20).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 RC-AVERAGE PIC Z9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 RC-STATUS PIC X(9).
+
+           01 REPORT-CARD-FOOTER.
+               02 RC-FTR-LABEL PIC X(25).
+               02 RC-FTR-COUNT PIC Z9.
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                         SECTION.
       *-   ---------------------------------------------------------------*
@@ -62,11 +138,55 @@
        77  faulty_dec          pic 9(2)V99.
        77  faulty_masked       pic z9.99.
 
+      *    final recorded result for the student just graded --
+      *    whichever branch sets these before going on to
+      *    registarResultado, so persistence/stats/print all work off
+      *    one consistent pair of fields regardless of which path
+      *    (straight pass, exam, absence-fail) produced them.
+       77  final_average       pic 9(2)v99 value zero.
+       77  final_status        pic x(9) value spaces.
+
        01  actual_date.
            03 ac_year   PIC  9(2) values zero.
            03 ac_month  PIC  9(2) values zero.
            03 ac_day    PIC  9(2) values zero.
 
+      *    assignments are not weighted equally under the real grading
+      *    policy -- these percentages replace the flat sum/4 average.
+      *    the four weights add up to 1.00.
+       77  weight_first        pic v99 value .30.
+       77  weight_second       pic v99 value .30.
+       77  weight_third        pic v99 value .20.
+       77  weight_fourth       pic v99 value .20.
+
+      *    pass/absence thresholds -- defaulted here and overridden by
+      *    GRADE-CONTROL.txt at start-up if that control record exists.
+       77  GRADE-CONTROL-STATUS pic x(2) value spaces.
+       77  TRANSCRIPT-FILE-STATUS pic x(2) value spaces.
+       77  pass_threshold      pic 9(2) value 10.
+       77  absence_threshold   pic 9(2) value 25.
+
+      *    multi-term transcript.
+       77  term_number         pic 9(2) value 1.
+
+      *    roster loop and class statistics, accumulated across every
+      *    student graded this run and printed once the roster is
+      *    done instead of only ever showing one student at a time.
+       77  continuar_roster    pic x(1) value "S".
+       77  class_student_count pic 9(3) value zero.
+       77  class_sum_average   pic 9(5)v99 value zero.
+       77  class_average       pic 9(2)v99 value zero.
+       77  class_high          pic 9(2)v99 value zero.
+       77  class_low            pic 9(2)v99 value 99.99.
+       77  class_pass_count    pic 9(3) value zero.
+       77  class_fail_count    pic 9(3) value zero.
+
+      *    report-card pagination -- a new page header every
+      *    STUDENTS-PER-PAGE detail lines, with a per-page count in
+      *    the footer instead of one endless unpaginated listing.
+       77  STUDENTS-PER-PAGE   pic 9(2) value 5.
+       77  page_number         pic 9(2) value 1.
+       77  page_line_count     pic 9(2) value zero.
 
       *----------------------------------------------------------------*
        SCREEN                                  SECTION.
@@ -86,6 +206,12 @@
 
            DISPLAY "DADOS para avaliacao" AT 0355.
 
+           PERFORM carregarControlo.
+           OPEN OUTPUT STUDENT-MASTER.
+           PERFORM abrirTranscrito.
+           OPEN OUTPUT REPORT-CARD-PRINT.
+           PERFORM imprimirCabecalho.
+
            getName.
            DISPLAY "Digite o nome do aluno: " AT 0413.
            ACCEPT student_name AT 0455.
@@ -142,28 +268,33 @@
       *           ================ faltas do aluno ===============
            skippingHours.
            DISPLAY "Numero de horas de falta: " AT 0913.
-           DISPLAY " horas" AT 0957
+           DISPLAY " horas" AT 0957.
            ACCEPT masked_hours_input AT 0955.
            MOVE masked_hours_input TO faulty_hours.
-           COMPUTE faulty_dec = (faulty_hours * 0.5);
+           COMPUTE faulty_dec = (faulty_hours * 0.5).
 
-      *         ============== calculos da media ==================          *
-           COMPUTE sum_grades  = first_grade + second_grade
-      -        + third_grade + fourth_grade.
+           termGrade.
+           DISPLAY "Numero do periodo/termo: " AT 1013.
+           ACCEPT term_number AT 1055.
+
+      *         ============== calculos da media ponderada =========         *
+           COMPUTE average = (first_grade * weight_first)
+               + (second_grade * weight_second)
+               + (third_grade * weight_third)
+               + (fourth_grade * weight_fourth).
 
-           COMPUTE average = (sum_grades / 4).
            MOVE average to avg_masked.
 
       *          ================= horas/media  ====================
            IF average - faulty_dec < 0
                GO TO finalHoras
            ELSE
-               IF (faulty_hours > 25)
+               IF (faulty_hours > absence_threshold)
                    GO TO reprovado
            END-IF.
 
-      *        ======== verifica se m�dia acima ou abaixo de 10 =========      *
-           IF (average < 10)
+      *        ======== verifica se m�dia acima ou abaixo do limiar =====      *
+           IF (average < pass_threshold)
                DISPLAY "-------------------------------------" AT 1234
                DISPLAY "A media do aluno: " AT 1343 avg_masked at 1362
                DISPLAY "O aluno: " AT 1443 student_name AT 1452
@@ -176,7 +307,9 @@
                DISPLAY "O aluno: " AT 1443 student_name AT 1452
                DISPLAY "O aluno esta aprovado." AT 1543
                DISPLAY "-------------------------------------" AT 1634
-               GO TO fimPrograma
+               MOVE average TO final_average
+               MOVE "APROVADO" TO final_status
+               GO TO registarResultado
            END-IF.
 
       *        =========== Nota exame e nova media ==============              *
@@ -193,20 +326,24 @@
            COMPUTE exam_grade = ((exam_grade + average) / 2).
            MOVE exam_grade TO avg_masked.
 
-           IF exam_grade GREATER or EQUAL to 10
+           IF exam_grade GREATER or EQUAL to pass_threshold
                DISPLAY "-------------------------------------" AT 2034
                DISPLAY "A media do aluno: " AT 2143 avg_masked at 2162
                DISPLAY "O aluno: " AT 2243 student_name AT 2252
                DISPLAY "O aluno esta aprovado." AT 2343
                DISPLAY "-------------------------------------" AT 2434
-               GO TO fimPrograma
+               MOVE exam_grade TO final_average
+               MOVE "APROVADO" TO final_status
+               GO TO registarResultado
            ELSE
                DISPLAY "-------------------------------------" AT 2034
                DISPLAY "A media do aluno: " AT 2143 avg_masked at 2162
                DISPLAY "O aluno: " AT 2243 student_name AT 2252
                DISPLAY "O aluno esta reprovado." AT 2343
                DISPLAY "-------------------------------------" AT 2434
-               GO TO fimPrograma
+               MOVE exam_grade TO final_average
+               MOVE "REPROVADO" TO final_status
+               GO TO registarResultado
            END-IF.
 
 
@@ -220,10 +357,161 @@
              DISPLAY "O aluno esta reprovado por faltas com o " AT 1713
       -    "valor de : " AT 1753 "-" AT 1765 faulty_masked AT 1766
       -     " valores" AT 1771
-             GO TO fimPrograma.
+             MOVE ZERO TO final_average
+             MOVE "REPROVADO" TO final_status
+             GO TO registarResultado.
 
            reprovado.
                DISPLAY "XXXXX REPROVADO XXXXXX" AT 1238.
+               MOVE average TO final_average.
+               MOVE "REPROVADO" TO final_status.
+
+      *    ---- persists the student, updates class statistics and    ----*
+      *    ---- the transcript, prints a report-card line, then asks  ----*
+      *    ---- whether to carry on with the next student.            ----*
+           registarResultado.
+           PERFORM gravarAluno.
+           PERFORM acumularEstatisticas.
+           PERFORM gravarTranscrito.
+           PERFORM imprimirLinhaAluno.
+
+           DISPLAY "Mais um aluno? (S/N): " AT 2701.
+           ACCEPT continuar_roster AT 2724.
+
+           IF continuar_roster = "S" OR continuar_roster = "s"
+               GO TO getName
+           END-IF.
+
+           GO TO relatorioFinal.
+
+      *    ---- writes the student's final result to                  ----*
+      *    ---- STUDENT-MASTER.txt so the roster survives the run.    ----*
+           gravarAluno.
+           MOVE student_name TO SM-STUDENT-NAME.
+           MOVE first_grade TO SM-FIRST-GRADE.
+           MOVE second_grade TO SM-SECOND-GRADE.
+           MOVE third_grade TO SM-THIRD-GRADE.
+           MOVE fourth_grade TO SM-FOURTH-GRADE.
+           MOVE final_average TO SM-AVERAGE.
+           MOVE final_status TO SM-STATUS.
+           WRITE STUDENT-MASTER-RECORD.
+
+      *    ---- rolls this student's result into the running class    ----*
+      *    ---- high/low/average/pass-fail counters.                  ----*
+           acumularEstatisticas.
+           ADD 1 TO class_student_count.
+           ADD final_average TO class_sum_average.
+
+           IF final_average > class_high
+               MOVE final_average TO class_high
+           END-IF.
+           IF final_average < class_low
+               MOVE final_average TO class_low
+           END-IF.
+
+           IF final_status = "APROVADO"
+               ADD 1 TO class_pass_count
+           ELSE
+               ADD 1 TO class_fail_count
+           END-IF.
+
+      *    ---- appends this term's result onto TRANSCRIPT.txt so the  ----*
+      *    ---- student's academic history accumulates run to run.    ----*
+           gravarTranscrito.
+           MOVE student_name TO TR-STUDENT-NAME.
+           MOVE term_number TO TR-TERM.
+           MOVE final_average TO TR-AVERAGE.
+           MOVE final_status TO TR-STATUS.
+           WRITE TRANSCRIPT-RECORD.
+
+      *    ---- opens TRANSCRIPT.txt for append, creating it first on  ----*
+      *    ---- the very first run when it doesn't exist yet.         ----*
+           abrirTranscrito.
+           OPEN EXTEND TRANSCRIPT-FILE.
+           IF TRANSCRIPT-FILE-STATUS = "05"
+               OR TRANSCRIPT-FILE-STATUS = "35"
+               OPEN OUTPUT TRANSCRIPT-FILE
+               CLOSE TRANSCRIPT-FILE
+               OPEN EXTEND TRANSCRIPT-FILE
+           END-IF.
+
+      *    ---- reads GRADE-CONTROL.txt, if present, for this term's   ----*
+      *    ---- pass/absence thresholds; otherwise keeps the defaults. ----*
+           carregarControlo.
+           OPEN INPUT GRADE-CONTROL.
+           IF GRADE-CONTROL-STATUS = "00"
+               READ GRADE-CONTROL
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE GC-PASS-THRESHOLD TO pass_threshold
+                       MOVE GC-ABSENCE-THRESHOLD TO absence_threshold
+               END-READ
+               CLOSE GRADE-CONTROL
+           END-IF.
+
+      *    ---- one page header for REPORT-CARDS-OUT.txt, reprinted    ----*
+      *    ---- every STUDENTS-PER-PAGE detail lines.                  ----*
+           imprimirCabecalho.
+           MOVE SPACES TO REPORT-CARD-HEADER.
+           MOVE "BOLETIM DE NOTAS" TO RC-HDR-LABEL.
+           MOVE "PAGE " TO RC-HDR-PAGE.
+           MOVE page_number TO RC-HDR-PAGE-NO.
+           MOVE "  DATA:" TO RC-HDR-DATE-LABEL.
+           MOVE ac_day TO RC-HDR-DAY.
+           MOVE "/" TO RC-HDR-SLASH1.
+           MOVE ac_month TO RC-HDR-MONTH.
+           MOVE "/" TO RC-HDR-SLASH2.
+           MOVE ac_year TO RC-HDR-YEAR.
+           WRITE REPORT-CARD-HEADER
+               AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO page_line_count.
+
+      *    ---- one printed report-card line per student, paginating   ----*
+      *    ---- with a fresh header once STUDENTS-PER-PAGE is reached. ----*
+           imprimirLinhaAluno.
+           IF page_line_count >= STUDENTS-PER-PAGE
+               PERFORM imprimirRodape
+               ADD 1 TO page_number
+               PERFORM imprimirCabecalho
+           END-IF.
+
+           MOVE SPACES TO REPORT-CARD-DETAIL.
+           MOVE student_name TO RC-STUDENT-NAME.
+           MOVE final_average TO RC-AVERAGE.
+           MOVE final_status TO RC-STATUS.
+           WRITE REPORT-CARD-DETAIL
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO page_line_count.
+
+      *    ---- footer showing how many students landed on this page. ----*
+           imprimirRodape.
+           MOVE SPACES TO REPORT-CARD-FOOTER.
+           MOVE "ALUNOS NESTA PAGINA: " TO RC-FTR-LABEL.
+           MOVE page_line_count TO RC-FTR-COUNT.
+           WRITE REPORT-CARD-FOOTER
+               AFTER ADVANCING 1 LINE.
+
+      *    ---- end-of-roster class statistics, once every student    ----*
+      *    ---- has been graded -- average, high/low, pass/fail.      ----*
+           relatorioFinal.
+           PERFORM imprimirRodape.
+
+           IF class_student_count > ZERO
+               COMPUTE class_average =
+                       class_sum_average / class_student_count
+           END-IF.
+
+           CLOSE STUDENT-MASTER.
+           CLOSE TRANSCRIPT-FILE.
+           CLOSE REPORT-CARD-PRINT.
+
+           DISPLAY "-------------------------------------" AT 2950.
+           DISPLAY "ALUNOS: " AT 3010 class_student_count AT 3019.
+           DISPLAY "MEDIA DA TURMA: " AT 3110 class_average AT 3127.
+           DISPLAY "NOTA MAIS ALTA: " AT 3210 class_high AT 3227.
+           DISPLAY "NOTA MAIS BAIXA: " AT 3310 class_low AT 3328.
+           DISPLAY "APROVADOS: " AT 3410 class_pass_count AT 3422.
+           DISPLAY "REPROVADOS: " AT 3510 class_fail_count AT 3523.
 
            fimPrograma.
                DISPLAY "---------------FIM DO PROGRAMA--------------"
