@@ -3,36 +3,111 @@
       * Date: 12-09-2019
       * Purpose: avaliação
       * Tectonics: cobc
+      *
+      * 2020/02/12 MS - divide-by-zero guard on DivisaoFunc; decimal
+      *                 (V99) input on both values -- type a literal
+      *                 decimal point, e.g. 12.50; batch mode reading
+      *                 CALC-BATCH-IN.txt instead of
+      *                 prompting, for when there's a stack of sums to
+      *                 run instead of one pair of numbers at a time;
+      *                 every calculation now also lands a line in
+      *                 CALC-AUDIT-LOG.txt (shared with HalpMePlz).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AquelaCalculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CALC-BATCH-IN ASSIGN TO "CALC-BATCH-IN.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-BATCH-IN-STATUS.
+
+           SELECT CALC-BATCH-OUT ASSIGN TO "CALC-BATCH-OUT.txt".
+
+           SELECT CALC-AUDIT-LOG ASSIGN TO "CALC-AUDIT-LOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+           FD CALC-BATCH-IN.
+           01 CALC-BATCH-IN-RECORD.
+               02 BATCH-VALOR1 PIC 9(3)V99.
+               02 BATCH-VALOR2 PIC 9(3)V99.
+               02 BATCH-OPERACAO PIC X(1).
+
+           FD CALC-BATCH-OUT.
+           01 CALC-BATCH-OUT-RECORD.
+               02 BOUT-VALOR1 PIC zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 BOUT-OPERACAO PIC X(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 BOUT-VALOR2 PIC zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 BOUT-RESULTADO PIC -zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 BOUT-ESTADO PIC X(9).
+
+           FD CALC-AUDIT-LOG.
+           01 CALC-AUDIT-LOG-RECORD.
+               02 AUDIT-PROGRAMA PIC X(17).
+               02 AUDIT-OPERACAO PIC X(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 AUDIT-VALOR1 PIC -zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 AUDIT-VALOR2 PIC -zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 AUDIT-RESULTADO PIC -zzz9.99.
+
        WORKING-STORAGE SECTION.
 
-       77  primeiroValor   pic 9(3).
-       77  segundoValor    pic 9(3).
-       77  soma            pic 9(3).
-       77  subtrai         pic 9(3).
-       77  divisao         pic 9(3).
-       77  multiplicar     pic 9(3).
+      *    decimal (V99) values -- the operator types a literal
+      *    decimal point, e.g. 12.50.
+       77  primeiroValor   pic 9(3)V99.
+       77  segundoValor    pic 9(3)V99.
+       77  soma            pic 9(3)V99.
+       77  subtrai         pic S9(3)V99.
+       77  divisao         pic S9(3)V99.
+       77  multiplicar     pic 9(5)V99.
 
        77  escolha         pic 9(1).
+       77  modo            pic 9(1) value 1.
+
+       77  maskValor1      pic zzzz9.99.
+       77  maskValor2      pic zzzz9.99.
 
-       77  maskValor1      pic zzzz9.
-       77  maskValor2      pic zzzz9.
+       77  m_soma          pic zzzz9.99.
+       77  m_subtrai       PIC -zzzz9.99.
+       77  m_divisao       pic -zzzz9.99.
+       77  m_multiplica    PIC zzzzz9.99.
 
-       77  m_soma          pic zzzz9.
-       77  m_subtrai       PIC zzzz9.
-       77  m_divisao       pic zzzz9.
-       77  m_multiplica    PIC zzzz9.
+       77  CALC-BATCH-IN-STATUS pic x(2) value spaces.
+       77  CALC-AUDIT-LOG-STATUS pic x(2) value spaces.
+       77  BATCH-EOF       pic x(1) value "N".
+       77  operacao_atual  pic x(1).
+       77  resultado_atual pic S9(5)V99.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
 
+           PERFORM abrirAuditoria.
+
+           DISPLAY "1 - modo interactivo".
+           DISPLAY "2 - modo batch (CALC-BATCH-IN.txt)".
+           DISPLAY "Escolha o modo: ".
+           ACCEPT modo.
+
+           IF modo = 2
+               PERFORM processarLote THRU processarLote-exit
+               CLOSE CALC-AUDIT-LOG
+               STOP RUN
+           END-IF.
+
            primeiraF.
-           DISPLAY "Introduza valor1: ".
+           DISPLAY "Introduza valor1 (pode usar ponto, ex: 12.50): ".
            ACCEPT primeiroValor.
 
            perform until (primeiroValor > 0 and primeiroValor < 100) OR
@@ -44,7 +119,7 @@
            END-PERFORM.
 
            segundaF.
-           DISPLAY "Introduza valor2: ".
+           DISPLAY "Introduza valor2 (pode usar ponto, ex: 12.50): ".
            ACCEPT segundoValor.
 
            perform until (segundoValor > 0 and segundoValor < 100) OR
@@ -85,31 +160,154 @@
                COMPUTE soma = primeiroValor + segundoValor
                move soma to m_soma
                DISPLAY "SOMA           " m_soma
+               MOVE "+" TO operacao_atual
+               MOVE soma TO resultado_atual
+               PERFORM registarAuditoria
+             CLOSE CALC-AUDIT-LOG
              STOP RUN.
 
            SubtraiFunc.
                COMPUTE subtrai = primeiroValor - segundoValor
                move subtrai to m_subtrai
                DISPLAY "SUBTRAI        " m_subtrai.
+               MOVE "-" TO operacao_atual
+               MOVE subtrai TO resultado_atual
+               PERFORM registarAuditoria
+             CLOSE CALC-AUDIT-LOG
              STOP RUN.
 
            DivisaoFunc.
+      *        a calculator that blows up on a zero divisor just
+      *        crashes the run -- guard it and say so instead.
+             IF segundoValor = ZERO
+                 DISPLAY "ERRO: nao e possivel dividir por zero."
+                 CLOSE CALC-AUDIT-LOG
+                 STOP RUN
+             END-IF.
              COMPUTE divisao = primeiroValor / segundoValor
+                 ON SIZE ERROR
+                     DISPLAY "ERRO: resultado da divisao nao cabe."
+                     MOVE ZERO TO divisao
+             END-COMPUTE.
                move divisao to m_divisao
                DISPLAY "DIVISAO        " m_divisao.
+               MOVE "/" TO operacao_atual
+               MOVE divisao TO resultado_atual
+               PERFORM registarAuditoria
+             CLOSE CALC-AUDIT-LOG
              STOP RUN.
 
            MultiplicaFunc.
              COMPUTE multiplicar = primeiroValor * segundoValor
                move multiplicar TO m_multiplica
                DISPLAY "MULTIPLICAR    " m_multiplica.
+               MOVE "*" TO operacao_atual
+               MOVE multiplicar TO resultado_atual
+               PERFORM registarAuditoria
+             CLOSE CALC-AUDIT-LOG
              STOP RUN.
 
-      *     DISPLAY "RESULTADOS: ".
-      *     DISPLAY "SOMA           " m_soma.
-      *     DISPLAY "SUBTRAI        " m_subtrai.
-      *     DISPLAY "DIVISAO        " m_divisao.
-      *     DISPLAY "MULTIPLICAR    " m_multiplica.
+      *    ---- opens the shared audit log, creating it on the first  ----*
+      *    ---- ever run when it doesn't exist yet.                   ----*
+           abrirAuditoria.
+           OPEN EXTEND CALC-AUDIT-LOG.
+           IF CALC-AUDIT-LOG-STATUS = "05" OR
+              CALC-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT-LOG
+               CLOSE CALC-AUDIT-LOG
+               OPEN EXTEND CALC-AUDIT-LOG
+           END-IF.
+
+      *    ---- writes one line of the interactive calculation just    ----*
+      *    ---- performed to CALC-AUDIT-LOG.txt.                      ----*
+           registarAuditoria.
+           MOVE SPACES TO CALC-AUDIT-LOG-RECORD.
+           MOVE "AquelaCalculadora" TO AUDIT-PROGRAMA.
+           MOVE operacao_atual TO AUDIT-OPERACAO.
+           MOVE primeiroValor TO AUDIT-VALOR1.
+           MOVE segundoValor TO AUDIT-VALOR2.
+           MOVE resultado_atual TO AUDIT-RESULTADO.
+           WRITE CALC-AUDIT-LOG-RECORD.
+
+      *    ---- reads CALC-BATCH-IN.txt one record per operation,     ----*
+      *    ---- writing each result (and the divide-by-zero guard, if ----*
+      *    ---- it fires) to CALC-BATCH-OUT.txt instead of prompting. ----*
+           processarLote.
+           OPEN INPUT CALC-BATCH-IN.
+           OPEN OUTPUT CALC-BATCH-OUT.
+
+           IF CALC-BATCH-IN-STATUS NOT = "00"
+               DISPLAY "CALC-BATCH-IN.txt nao encontrado."
+               CLOSE CALC-BATCH-IN
+               CLOSE CALC-BATCH-OUT
+               GO TO processarLote-exit
+           END-IF.
+
+           MOVE "N" TO BATCH-EOF.
+           READ CALC-BATCH-IN
+               AT END MOVE "Y" TO BATCH-EOF
+           END-READ.
+
+           PERFORM processarLinhaLote THRU processarLinhaLote-exit
+               UNTIL BATCH-EOF = "Y".
+
+           CLOSE CALC-BATCH-IN.
+           CLOSE CALC-BATCH-OUT.
+
+           processarLote-exit.
+               EXIT.
+
+      *    ---- calculates one batch record's result and writes both  ----*
+      *    ---- the batch output line and the shared audit log line.  ----*
+           processarLinhaLote.
+           MOVE SPACES TO CALC-BATCH-OUT-RECORD.
+           MOVE BATCH-VALOR1 TO BOUT-VALOR1 AUDIT-VALOR1.
+           MOVE BATCH-OPERACAO TO BOUT-OPERACAO.
+           MOVE BATCH-VALOR2 TO BOUT-VALOR2.
+           MOVE "OK" TO BOUT-ESTADO.
+
+           EVALUATE BATCH-OPERACAO
+               WHEN "+"
+                   COMPUTE resultado_atual =
+                           BATCH-VALOR1 + BATCH-VALOR2
+               WHEN "-"
+                   COMPUTE resultado_atual =
+                           BATCH-VALOR1 - BATCH-VALOR2
+               WHEN "*"
+                   COMPUTE resultado_atual =
+                           BATCH-VALOR1 * BATCH-VALOR2
+                       ON SIZE ERROR
+                           MOVE ZERO TO resultado_atual
+                           MOVE "OVERFLOW" TO BOUT-ESTADO
+                   END-COMPUTE
+               WHEN "/"
+                   IF BATCH-VALOR2 = ZERO
+                       MOVE ZERO TO resultado_atual
+                       MOVE "DIV POR 0" TO BOUT-ESTADO
+                   ELSE
+                       COMPUTE resultado_atual =
+                               BATCH-VALOR1 / BATCH-VALOR2
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO resultado_atual
+                   MOVE "OP INVAL." TO BOUT-ESTADO
+           END-EVALUATE.
+
+           MOVE resultado_atual TO BOUT-RESULTADO.
+           WRITE CALC-BATCH-OUT-RECORD.
+
+           MOVE SPACES TO CALC-AUDIT-LOG-RECORD.
+           MOVE "AquelaCalculadora" TO AUDIT-PROGRAMA.
+           MOVE BATCH-OPERACAO TO AUDIT-OPERACAO.
+           MOVE BATCH-VALOR1 TO AUDIT-VALOR1.
+           MOVE BATCH-VALOR2 TO AUDIT-VALOR2.
+           MOVE resultado_atual TO AUDIT-RESULTADO.
+           WRITE CALC-AUDIT-LOG-RECORD.
+
+           READ CALC-BATCH-IN
+               AT END MOVE "Y" TO BATCH-EOF
+           END-READ.
 
-            STOP RUN.
+           processarLinhaLote-exit.
+               EXIT.
        END PROGRAM AquelaCalculadora.
