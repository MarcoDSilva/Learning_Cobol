@@ -0,0 +1,13 @@
+      *=======================================================================*
+      *    DATEFD.cpy                                                        *
+      *    Shared FD/record for the cross-program error log (FILE SECTION). *
+      *=======================================================================*
+           FD  ERROR-LOG.
+           01  ERROR-LOG-RECORD.
+               02  ERRLOG-PROGRAMA     PIC X(8).
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  ERRLOG-DATA         PIC X(8).
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  ERRLOG-CODIGO       PIC X(4).
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  ERRLOG-MENSAGEM     PIC X(50).
