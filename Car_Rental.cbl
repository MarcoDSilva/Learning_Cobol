@@ -30,8 +30,30 @@
                                FILE-CONTROL.
       *    ========input and output files are assigned here ============      *
            SELECT RENTAL ASSIGN TO 'RENTACAR-IN.txt'
-               ORGANISATION IS LINE SEQUENTIAL.
-           SELECT RENTAL-OUT ASSIGN TO 'RENTACAR-OUT.txt'.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RENTAL-STATUS.
+      *    dynamic so the file name can carry RUN-PERIOD-TAG and not
+      *    clobber a prior period's report -- see BUILD-OUTPUT-NAMES.
+           SELECT RENTAL-OUT ASSIGN DYNAMIC RENTAL-OUT-FILENAME.
+           SELECT RENTAL-OUT-CSV ASSIGN DYNAMIC RENTAL-OUT-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAR-RATES ASSIGN TO 'CAR-RATES.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CAR-RATES-STATUS.
+           SELECT FLEET-MASTER ASSIGN TO 'FLEET-MASTER.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FLEET_PLATE
+               FILE STATUS IS FLEET-MASTER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'RENTACAR-CKPT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+      *    ---- shared run-date/error-log facility, common to the      ----*
+      *    ---- overnight batch suite.                                 ----*
+           COPY DATESEL.
+           COPY AUDITSEL.
+           COPY CURRSEL.
 
       *=======================================================================*
                                   DATA DIVISION.
@@ -47,6 +69,7 @@
                    03 CAR_TYPE PIC 9(1).
                    03 KILOMETERS PIC 9(5).
                    03 NUM_DAYS PIC 9(3).
+               02 CURRENCY_CODE PIC X(3).
 
       *          xxxxxxxxxxxxx       OUTPUT FILE    xxxxxxxxxxxxxxxxxxxxx      *
            FD RENTAL-OUT.
@@ -62,71 +85,579 @@
                02 NUM_DAYS_OUT PIC zz9.
                02 FILLER PIC X(1) VALUE SPACE.
                02 PAYMENT PIC zz99.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 VAT_OUT PIC zz99.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 TOTAL_DUE_OUT PIC zzz99.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 CURRENCY_CODE_OUT PIC X(3).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 TOTAL_DUE_EUR_OUT PIC Z(6)9.99.
+
+      *          xxxxxxxxxxxxx   DAILY TOTALS TRAILER xxxxxxxxxxxxxxxxxx      *
+      *    written after the last detail line so the run's control        *
+      *    totals travel with RENTACAR-OUT.txt instead of being tallied   *
+      *    by hand against it.                                            *
+      *    the four 01-levels under this FD share one record area, so a  *
+      *    label here is only good until the next record type writes    *
+      *    over the same bytes -- TRAILER-REPORT re-MOVEs every label    *
+      *    just before WRITE instead of trusting the VALUE clause to     *
+      *    still be there.                                               *
+           01 RENTAL-TRAILER-OUT.
+               02 TRAILER-LABEL-1 PIC X(15).
+               02 TRAILER-RENTAL-COUNT PIC ZZZZ9.
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 TRAILER-LABEL-2 PIC X(18).
+               02 TRAILER-KM-PAYMENT PIC ZZZZZZ9.99.
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 TRAILER-LABEL-3 PIC X(14).
+               02 TRAILER-PAYMENT PIC ZZZZZZ9.99.
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 TRAILER-LABEL-4 PIC X(11).
+               02 TRAILER-VAT PIC ZZZZZZ9.99.
+
+           01 RENTAL-BRAND-TOTAL-OUT.
+               02 BRAND-LABEL-1 PIC X(8).
+               02 TRAILER-BRAND PIC A(10).
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 BRAND-LABEL-2 PIC X(8).
+               02 TRAILER-BRAND-COUNT PIC ZZZZ9.
+               02 FILLER PIC X(4) VALUE SPACES.
+               02 BRAND-LABEL-3 PIC X(10).
+               02 TRAILER-BRAND-PAYMENT PIC ZZZZZZ9.99.
+
+      *    written instead of a billing line when no available vehicle   *
+      *    of the requested CAR_TYPE is found in FLEET-MASTER.txt.       *
+           01 RENTAL-REJECT-OUT.
+               02 REJECT-CLIENT-NAME PIC A(20).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 REJECT-CAR-TYPE PIC 9(1).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 REJECT-REASON PIC X(40).
+
+      *    one comma-separated line per billed rental, same fields and  *
+      *    same order as RENTAL-FILE-OUT, for loading into a spreadsheet*
+      *    instead of parsing the fixed-width report.                  *
+           FD RENTAL-OUT-CSV.
+           01 RENTAL-CSV-RECORD PIC X(200).
+
+      *          xxxxxxxxxxxxx     CAR RATE TABLE    xxxxxxxxxxxxxxxxxxx      *
+      *    one line per CAR_TYPE: code, brand name, rate per km, rate     *
+      *    per day -- keeping this data-driven means a price change is   *
+      *    an edit to CAR-RATES.txt, not a recompile of this program.    *
+           FD CAR-RATES.
+           01 CAR-RATES-FILE.
+               02 RATE_CAR_TYPE PIC 9(1).
+               02 RATE_CAR_BRAND PIC A(10).
+               02 RATE_PER_KM PIC 9V999.
+               02 RATE_PER_DAY PIC 99V99.
+
+      *          xxxxxxxxxxxxx     FLEET MASTER FILE    xxxxxxxxxxxxxxxx      *
+      *    one line per physical vehicle: plate, CAR_TYPE, odometer and   *
+      *    whether it is currently available to rent. CALCULATIONS       *
+      *    checks this before billing so we stop invoicing cars that     *
+      *    are already out or simply do not exist in the fleet.          *
+           FD FLEET-MASTER.
+           01 FLEET-MASTER-FILE.
+               02 FLEET_PLATE PIC X(8).
+               02 FLEET_CAR_TYPE PIC 9(1).
+               02 FLEET_ODOMETER PIC 9(7).
+               02 FLEET_AVAILABLE PIC X(1).
+
+      *          xxxxxxxxxxxxx     RESTART CHECKPOINT    xxxxxxxxxxxxxx      *
+      *    one line holding the count of RENTAL records already billed   *
+      *    and written to RENTACAR-OUT.txt. A rerun reads this first and *
+      *    skips that many input records instead of re-billing them.     *
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               02 CKPT-RECORD-COUNT PIC 9(7).
+
+           COPY DATEFD.
+           COPY AUDITFD.
+           COPY CURRFD.
 
       *=======================================================================*
                            WORKING-STORAGE SECTION.
 
+           COPY DATEWS.
+           COPY AUDITWS.
+           COPY BALANCEWS.
+           COPY CURRWS.
+
+       77  RENTAL-STATUS PIC X(2) VALUE SPACES.
+
+      *    built by BUILD-OUTPUT-NAMES from RUN-PERIOD-TAG before the
+      *    OPEN OUTPUT of RENTAL-OUT/RENTAL-OUT-CSV.
+       77  RENTAL-OUT-FILENAME PIC X(30) VALUE SPACES.
+       77  RENTAL-OUT-CSV-FILENAME PIC X(30) VALUE SPACES.
+
+       77  CAR-RATES-STATUS PIC X(2) VALUE SPACES.
+       77  FLEET-MASTER-STATUS PIC X(2) VALUE SPACES.
+
        77  END-LOOP PIC A(3) VALUE SPACES.
        77  KILOMETERS_PAYMENT PIC 9(4)V99.
-       77  RENTAL_DAYS_TOTAL PIC 9(4).
+       77  RENTAL_DAYS_TOTAL PIC 9(4)V99.
+       77  PAYMENT-AMT PIC 9(4)V99.
+       77  VAT-RATE PIC V999 VALUE .050.
+       77  VAT-AMT PIC 9(4)V99.
+       77  TOTAL-DUE-AMT PIC 9(5)V99.
+
+       77  CAR-RATES-EOF PIC A(3) VALUE SPACES.
+       77  RATE-COUNT PIC 9(2) VALUE ZERO.
+
+       77  FREE-KM-PER-DAY PIC 9(3) VALUE 75.
+       77  FREE-KM-ALLOWANCE PIC 9(5).
+
+       77  TOTAL-RENTALS PIC 9(5) VALUE ZERO.
+       77  TOTAL-KM-PAYMENT PIC 9(7)V99 VALUE ZERO.
+       77  TOTAL-PAYMENT PIC 9(7)V99 VALUE ZERO.
+       77  TOTAL-VAT PIC 9(7)V99 VALUE ZERO.
+
+       77  CKPT-STATUS PIC X(2) VALUE SPACES.
+       77  CHECKPOINT-COUNT PIC 9(7) VALUE ZERO.
+       77  CHECKPOINT-BASE PIC 9(7) VALUE ZERO.
+       77  RUN-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       77  CHECKPOINT-INTERVAL PIC 9(5) VALUE 25.
+       77  CKPT-QUOTIENT PIC 9(7).
+       77  CKPT-REMAINDER PIC 9(5).
+       77  SKIP-IDX PIC 9(7).
+
+       77  FLEET-MASTER-EOF PIC A(3) VALUE SPACES.
+       77  FLEET-COUNT PIC 9(3) VALUE ZERO.
+       77  FLEET-FOUND PIC X(1) VALUE "N".
+       77  RENTAL-RECORD-INVALID PIC X(1) VALUE "N".
+       77  TOTAL-REJECTED PIC 9(5) VALUE ZERO.
+
+       01  FLEET-TABLE.
+           02  FLEET-ENTRY OCCURS 50 TIMES INDEXED BY FLEET-IDX.
+               03 FLEET-TBL-PLATE PIC X(8).
+               03 FLEET-TBL-CAR-TYPE PIC 9(1).
+               03 FLEET-TBL-ODOMETER PIC 9(7).
+               03 FLEET-TBL-AVAILABLE PIC X(1).
+
+       01  RATE-TABLE.
+           02  RATE-ENTRY OCCURS 10 TIMES INDEXED BY RATE-IDX.
+               03 RATE-TBL-CAR-TYPE PIC 9(1).
+               03 RATE-TBL-CAR-BRAND PIC A(10).
+               03 RATE-TBL-PER-KM PIC 9V999.
+               03 RATE-TBL-PER-DAY PIC 99V99.
+               03 RATE-TBL-COUNT PIC 9(5) VALUE ZERO.
+               03 RATE-TBL-PAYMENT PIC 9(7)V99 VALUE ZERO.
       *=======================================================================*
                              PROCEDURE DIVISION.
            MAIN-PROCEDURE.
 
+           PERFORM ABRIR-ERROR-LOG.
+           PERFORM ABRIR-AUDIT-TRAIL.
+           PERFORM OBTER-DATA-EXECUCAO.
+           DISPLAY "PROD2V1 - RUN DATE: " RUN-DATE-DISPLAY.
+           PERFORM BUILD-OUTPUT-NAMES.
+
            OPEN INPUT RENTAL
-               OUTPUT RENTAL-OUT.
+                      CAR-RATES
+                      FLEET-MASTER
+                      CURRENCY-RATES
+               OUTPUT RENTAL-OUT
+                      RENTAL-OUT-CSV.
 
-           READ RENTAL
-               AT END MOVE "YYY" TO END-LOOP
-           END-READ.
+           IF RENTAL-STATUS NOT = "00" OR CAR-RATES-STATUS NOT = "00"
+                   OR FLEET-MASTER-STATUS NOT = "00"
+               MOVE "PROD2V1" TO ERR-PROGRAMA
+               MOVE "E01" TO ERR-CODIGO
+               MOVE "erro ao abrir ficheiros de entrada" TO
+                   ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               CLOSE ERROR-LOG
+               STOP RUN
+           END-IF.
+
+           IF CURRENCY-RATES-STATUS NOT = "00"
+               MOVE "PROD2V1" TO ERR-PROGRAMA
+               MOVE "E05" TO ERR-CODIGO
+               MOVE "erro ao abrir CURRENCY-RATES.txt" TO ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               CLOSE ERROR-LOG
+               STOP RUN
+           END-IF.
 
+           PERFORM LOAD-RATE-TABLE.
+           PERFORM LOAD-FLEET-TABLE.
+           PERFORM LOAD-CURRENCY-TABLE.
+           PERFORM READ-CHECKPOINT.
 
+           CLOSE CAR-RATES
+                 FLEET-MASTER
+                 CURRENCY-RATES.
+
+      *    ---- skip the records a prior run already billed, so a rerun ----*
+      *    ---- after an abend does not re-bill RENTACAR-OUT.txt.       ----*
+           PERFORM SKIP-RENTAL-RECORD
+               VARYING SKIP-IDX FROM 1 BY 1
+               UNTIL SKIP-IDX > CHECKPOINT-BASE OR END-LOOP = "YYY".
+
+           PERFORM READ-NEXT-RENTAL.
 
            PERFORM CALCULATIONS UNTIL END-LOOP = "YYY".
 
+           PERFORM TRAILER-REPORT.
+
+           MOVE "PROD2V1" TO BAL-PROGRAMA.
+           MOVE "E04" TO BAL-CODIGO-ERRO.
+           MOVE RUN-RECORD-COUNT TO BAL-LIDOS.
+           MOVE TOTAL-RENTALS TO BAL-GRAVADOS.
+           MOVE TOTAL-REJECTED TO BAL-REJEITADOS.
+           PERFORM VERIFICAR-BALANCEAMENTO
+               THRU VERIFICAR-BALANCEAMENTO-EXIT.
+
+      *    clean finish -- clear the checkpoint so the next night's      *
+      *    RENTACAR-IN.txt starts from the beginning.                   *
+           MOVE ZERO TO CHECKPOINT-COUNT.
+           PERFORM PERSIST-CHECKPOINT.
+
+           PERFORM SAVE-FLEET-MASTER.
+
            CLOSE RENTAL
-                 RENTAL-OUT.
+                 RENTAL-OUT
+                 RENTAL-OUT-CSV
+                 ERROR-LOG
+                 AUDIT-TRAIL.
 
            STOP RUN.
 
+      *    ---- period-tags the report filenames so a rerun in a      ----*
+      *    ---- later month doesn't overwrite this month's            ----*
+      *    ---- RENTACAR-OUT.txt/.csv.                                 ----*
+           BUILD-OUTPUT-NAMES.
+           STRING "RENTACAR-OUT-" RUN-PERIOD-TAG ".txt"
+               DELIMITED BY SIZE INTO RENTAL-OUT-FILENAME.
+           STRING "RENTACAR-OUT-" RUN-PERIOD-TAG ".csv"
+               DELIMITED BY SIZE INTO RENTAL-OUT-CSV-FILENAME.
+
+      *    ---- pulls the per-brand km/day rates off CAR-RATES.txt into ----*
+      *    ---- RATE-TABLE so pricing changes are a data update only.   ----*
+           LOAD-RATE-TABLE.
+
+           READ CAR-RATES
+               AT END MOVE "YYY" TO CAR-RATES-EOF
+           END-READ.
+
+           PERFORM BUILD-RATE-ENTRY UNTIL CAR-RATES-EOF = "YYY".
+
+           BUILD-RATE-ENTRY.
+
+           IF RATE-COUNT < 10
+               SET RATE-IDX UP BY 1
+               MOVE RATE_CAR_TYPE TO RATE-TBL-CAR-TYPE (RATE-IDX)
+               MOVE RATE_CAR_BRAND TO RATE-TBL-CAR-BRAND (RATE-IDX)
+               MOVE RATE_PER_KM TO RATE-TBL-PER-KM (RATE-IDX)
+               MOVE RATE_PER_DAY TO RATE-TBL-PER-DAY (RATE-IDX)
+               SET RATE-COUNT TO RATE-IDX
+           END-IF.
+
+           READ CAR-RATES
+               AT END MOVE "YYY" TO CAR-RATES-EOF
+           END-READ.
+
+      *    ---- pulls the fleet roster off FLEET-MASTER.txt into        ----*
+      *    ---- FLEET-TABLE so CALCULATIONS can check availability.     ----*
+           LOAD-FLEET-TABLE.
+
+           READ FLEET-MASTER
+               AT END MOVE "YYY" TO FLEET-MASTER-EOF
+           END-READ.
+
+           PERFORM BUILD-FLEET-ENTRY UNTIL FLEET-MASTER-EOF = "YYY".
+
+           BUILD-FLEET-ENTRY.
+
+           SET FLEET-IDX UP BY 1.
+           MOVE FLEET_PLATE TO FLEET-TBL-PLATE (FLEET-IDX).
+           MOVE FLEET_CAR_TYPE TO FLEET-TBL-CAR-TYPE (FLEET-IDX).
+           MOVE FLEET_ODOMETER TO FLEET-TBL-ODOMETER (FLEET-IDX).
+           MOVE FLEET_AVAILABLE TO FLEET-TBL-AVAILABLE (FLEET-IDX).
+           SET FLEET-COUNT TO FLEET-IDX.
+
+           READ FLEET-MASTER
+               AT END MOVE "YYY" TO FLEET-MASTER-EOF
+           END-READ.
+
+      *    ---- rewrites FLEET-MASTER.txt with FLEET-CHECK's updated     ----*
+      *    ---- FLEET-TBL-AVAILABLE/FLEET-TBL-ODOMETER so the next run   ----*
+      *    ---- sees which vehicles are out and their current mileage.   ----*
+           SAVE-FLEET-MASTER.
+
+           OPEN OUTPUT FLEET-MASTER.
+           PERFORM WRITE-FLEET-ENTRY
+               VARYING FLEET-IDX FROM 1 BY 1
+               UNTIL FLEET-IDX > FLEET-COUNT.
+           CLOSE FLEET-MASTER.
+
+           WRITE-FLEET-ENTRY.
+
+           MOVE FLEET-TBL-PLATE (FLEET-IDX) TO FLEET_PLATE.
+           MOVE FLEET-TBL-CAR-TYPE (FLEET-IDX) TO FLEET_CAR_TYPE.
+           MOVE FLEET-TBL-ODOMETER (FLEET-IDX) TO FLEET_ODOMETER.
+           MOVE FLEET-TBL-AVAILABLE (FLEET-IDX) TO FLEET_AVAILABLE.
+           WRITE FLEET-MASTER-FILE.
+
+      *    ---- picks up the restart point left by a prior run, if any. ----*
+           READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO CKPT-RECORD-COUNT
+               END-READ
+               MOVE CKPT-RECORD-COUNT TO CHECKPOINT-BASE
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO CHECKPOINT-BASE
+           END-IF.
+
+      *    ---- reads and discards one already-processed input record. ----*
+           SKIP-RENTAL-RECORD.
+
+           READ RENTAL
+               AT END MOVE "YYY" TO END-LOOP
+           END-READ.
+
+      *    ---- reads the next RENTAL record and counts it against the  ----*
+      *    ---- checkpoint so PERSIST-CHECKPOINT always has an accurate ----*
+      *    ---- restart point.                                          ----*
+           READ-NEXT-RENTAL.
+
+           READ RENTAL
+               AT END MOVE "YYY" TO END-LOOP
+           END-READ.
+
+           IF END-LOOP NOT = "YYY"
+               ADD 1 TO RUN-RECORD-COUNT
+           END-IF.
+
+      *    ---- (re)writes RENTACAR-CKPT.txt with CHECKPOINT-COUNT.      ----*
+           PERSIST-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-COUNT TO CKPT-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    ---- finds the first available vehicle of CAR_TYPE and marks ----*
+      *    ---- it checked out for the rest of this run.                ----*
+           FLEET-CHECK.
+
+           MOVE "N" TO FLEET-FOUND.
+           SET FLEET-IDX TO 1.
+           SEARCH FLEET-ENTRY
+               AT END CONTINUE
+               WHEN FLEET-TBL-CAR-TYPE (FLEET-IDX) = CAR_TYPE
+                       AND FLEET-TBL-AVAILABLE (FLEET-IDX) = "Y"
+                   MOVE "Y" TO FLEET-FOUND
+                   MOVE "N" TO FLEET-TBL-AVAILABLE (FLEET-IDX)
+                   ADD KILOMETERS TO FLEET-TBL-ODOMETER (FLEET-IDX)
+           END-SEARCH.
+
+      *    ---- rejects a rental record whose CAR_TYPE/KILOMETERS/       ----*
+      *    ---- NUM_DAYS aren't numeric, instead of letting garbage     ----*
+      *    ---- into the pricing arithmetic below.                     ----*
+           VALIDATE-RENTAL-RECORD.
+           MOVE "N" TO RENTAL-RECORD-INVALID.
+           IF CAR_TYPE IS NOT NUMERIC
+                   OR KILOMETERS IS NOT NUMERIC
+                   OR NUM_DAYS IS NOT NUMERIC
+               MOVE "Y" TO RENTAL-RECORD-INVALID
+           END-IF.
+
            CALCULATIONS.
 
+           PERFORM VALIDATE-RENTAL-RECORD.
+
+           IF RENTAL-RECORD-INVALID = "Y"
+               MOVE SPACES TO RENTAL-REJECT-OUT
+               MOVE CLIENT_NAME TO REJECT-CLIENT-NAME
+               MOVE "REJECTED - INVALID NUMERIC FIELD" TO REJECT-REASON
+               WRITE RENTAL-REJECT-OUT
+                   AFTER ADVANCING 1 LINE
+               DISPLAY RENTAL-REJECT-OUT
+               ADD 1 TO TOTAL-REJECTED
+           ELSE
+               PERFORM FLEET-CHECK
+
+               IF FLEET-FOUND = "Y"
+                   PERFORM BILL-RENTAL
+               ELSE
+                   MOVE SPACES TO RENTAL-REJECT-OUT
+                   MOVE CLIENT_NAME TO REJECT-CLIENT-NAME
+                   MOVE CAR_TYPE TO REJECT-CAR-TYPE
+                   MOVE "REJECTED - NO VEHICLE AVAILABLE" TO
+                       REJECT-REASON
+                   WRITE RENTAL-REJECT-OUT
+                       AFTER ADVANCING 1 LINE
+                   DISPLAY RENTAL-REJECT-OUT
+                   ADD 1 TO TOTAL-REJECTED
+               END-IF
+           END-IF.
+
+      *    ---- periodic checkpoint: every CHECKPOINT-INTERVAL records   ----*
+      *    ---- consumed this run, persist the restart point.            ----*
+           DIVIDE RUN-RECORD-COUNT BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER.
+
+           IF CKPT-REMAINDER = ZERO
+               COMPUTE CHECKPOINT-COUNT =
+                       CHECKPOINT-BASE + RUN-RECORD-COUNT
+               PERFORM PERSIST-CHECKPOINT
+           END-IF.
+
+           PERFORM READ-NEXT-RENTAL.
+
+      *    ---- prices and writes one detail line once FLEET-CHECK has  ----*
+      *    ---- confirmed a vehicle of CAR_TYPE is available.           ----*
+           BILL-RENTAL.
+
+           MOVE SPACES TO RENTAL-FILE-OUT.
            MOVE CLIENT_NAME TO CLIENT_NAME_OUT.
            MOVE NAME_INITIAL TO NAME_INITIAL_OUT.
            MOVE KILOMETERS TO KILOMETERS_OUT.
            MOVE NUM_DAYS TO NUM_DAYS_OUT.
 
-           IF KILOMETERS IS GREATER THAN 75 OR EQUAL TO 75
-               COMPUTE KILOMETERS = KILOMETERS - 75.
+      *    free allowance scales with the length of the rental, not a    *
+      *    single flat cutoff -- a 1-day rental and a 10-day rental do   *
+      *    not get the same free kilometers.                            *
+           COMPUTE FREE-KM-ALLOWANCE = FREE-KM-PER-DAY * NUM_DAYS.
+
+           IF KILOMETERS IS GREATER THAN FREE-KM-ALLOWANCE
+                  OR EQUAL TO FREE-KM-ALLOWANCE
+               COMPUTE KILOMETERS = KILOMETERS - FREE-KM-ALLOWANCE.
+
+           SET RATE-IDX TO 1.
+           SEARCH RATE-ENTRY
+               AT END
+                   MOVE "UNKNOWN" TO CAR_BRAND
+                   MOVE ZERO TO KILOMETERS_PAYMENT RENTAL_DAYS_TOTAL
+               WHEN RATE-TBL-CAR-TYPE (RATE-IDX) = CAR_TYPE
+                   MOVE RATE-TBL-CAR-BRAND (RATE-IDX) TO CAR_BRAND
+                   COMPUTE KILOMETERS_PAYMENT =
+                           KILOMETERS * RATE-TBL-PER-KM (RATE-IDX)
+                   COMPUTE RENTAL_DAYS_TOTAL =
+                           RATE-TBL-PER-DAY (RATE-IDX) * NUM_DAYS
+           END-SEARCH.
+
+           COMPUTE PAYMENT-AMT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL.
+           MOVE PAYMENT-AMT TO PAYMENT.
+
+      *    VAT is broken out as its own field so the invoice shows tax   *
+      *    separately from the rental charge.                           *
+           COMPUTE VAT-AMT = PAYMENT-AMT * VAT-RATE.
+           MOVE VAT-AMT TO VAT_OUT.
 
-           EVALUATE CAR_TYPE
-              WHEN 1 MOVE "VOLKSWAGEN" TO CAR_BRAND
-               COMPUTE KILOMETERS_PAYMENT = KILOMETERS * 0.5
-               COMPUTE RENTAL_DAYS_TOTAL = 10 * NUM_DAYS
-               COMPUTE PAYMENT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
+           COMPUTE TOTAL-DUE-AMT = PAYMENT-AMT + VAT-AMT.
+           MOVE TOTAL-DUE-AMT TO TOTAL_DUE_OUT.
 
-              WHEN 2 MOVE "TOYOTA" TO CAR_BRAND
-               COMPUTE KILOMETERS_PAYMENT = KILOMETERS * 0.55
-               COMPUTE RENTAL_DAYS_TOTAL = 12.5 * NUM_DAYS
-               COMPUTE PAYMENT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
+           IF CURRENCY_CODE = SPACES
+               MOVE CURR-MOEDA-BASE TO CURRENCY_CODE
+           END-IF.
+           MOVE CURRENCY_CODE TO CURRENCY_CODE_OUT.
 
-              WHEN 3 MOVE "MERCEDES" TO CAR_BRAND
-              COMPUTE KILOMETERS_PAYMENT = KILOMETERS * 0.65
-              COMPUTE RENTAL_DAYS_TOTAL = 16 * NUM_DAYS
-              COMPUTE PAYMENT = KILOMETERS_PAYMENT + RENTAL_DAYS_TOTAL
-           END-EVALUATE.
+           MOVE "PROD2V1" TO CURR-PROGRAMA.
+           MOVE "E05" TO CURR-CODIGO-ERRO.
+           MOVE CURRENCY_CODE TO CURR-CODIGO.
+           MOVE TOTAL-DUE-AMT TO CURR-VALOR-ORIGINAL.
+           PERFORM CONVERTER-MOEDA THRU CONVERTER-MOEDA-EXIT.
+           MOVE CURR-VALOR-CONVERTIDO TO TOTAL_DUE_EUR_OUT.
 
            WRITE RENTAL-FILE-OUT
                AFTER ADVANCING 1 LINE.
 
            DISPLAY RENTAL-FILE-OUT.
 
-           READ RENTAL
-               AT END MOVE "YYY" TO END-LOOP
-           END-READ.
+           PERFORM ESCREVER-CSV-RENTAL.
+
+           MOVE "PROD2V1" TO AUD-PROGRAMA.
+           MOVE SPACES TO AUD-CHAVE.
+           MOVE CLIENT_NAME TO AUD-CHAVE (1:20).
+           MOVE TOTAL-DUE-AMT TO AUD-VALOR.
+           MOVE "RENTAL FATURADO" TO AUD-DESCRICAO.
+           PERFORM REGISTAR-AUDITORIA THRU REGISTAR-AUDITORIA-EXIT.
+
+      *    ---- running control totals, printed out by TRAILER-REPORT ----*
+           ADD 1 TO TOTAL-RENTALS.
+           ADD KILOMETERS_PAYMENT TO TOTAL-KM-PAYMENT.
+           ADD PAYMENT-AMT TO TOTAL-PAYMENT.
+           ADD VAT-AMT TO TOTAL-VAT.
+
+           IF RATE-IDX NOT > RATE-COUNT
+               ADD 1 TO RATE-TBL-COUNT (RATE-IDX)
+               ADD PAYMENT-AMT TO RATE-TBL-PAYMENT (RATE-IDX)
+           END-IF.
 
            LEGACY.
 
        STOP RUN.
 
+      *    ---- CSV export alongside RENTACAR-OUT.txt -- same fields, ----*
+      *    ---- same order, as RENTAL-FILE-OUT, just comma separated ----*
+      *    ---- instead of column-aligned, for a spreadsheet.        ----*
+           ESCREVER-CSV-RENTAL.
+           MOVE SPACES TO RENTAL-CSV-RECORD.
+           STRING
+               CLIENT_NAME_OUT DELIMITED BY SIZE ","
+               NAME_INITIAL_OUT DELIMITED BY SIZE ","
+               CAR_BRAND DELIMITED BY SIZE ","
+               KILOMETERS_OUT DELIMITED BY SIZE ","
+               NUM_DAYS_OUT DELIMITED BY SIZE ","
+               PAYMENT DELIMITED BY SIZE ","
+               VAT_OUT DELIMITED BY SIZE ","
+               TOTAL_DUE_OUT DELIMITED BY SIZE ","
+               CURRENCY_CODE_OUT DELIMITED BY SIZE ","
+               TOTAL_DUE_EUR_OUT DELIMITED BY SIZE
+               INTO RENTAL-CSV-RECORD
+           END-STRING.
+           WRITE RENTAL-CSV-RECORD
+               AFTER ADVANCING 1 LINE.
+
+      *    ---- end-of-run control-totals trailer, appended to       ----*
+      *    ---- RENTACAR-OUT.txt so the numbers travel with the run  ----*
+           TRAILER-REPORT.
+
+           MOVE SPACES TO RENTAL-TRAILER-OUT.
+           MOVE "TOTAL RENTALS: " TO TRAILER-LABEL-1.
+           MOVE TOTAL-RENTALS TO TRAILER-RENTAL-COUNT.
+           MOVE "TOTAL KM PAYMENT: " TO TRAILER-LABEL-2.
+           MOVE TOTAL-KM-PAYMENT TO TRAILER-KM-PAYMENT.
+           MOVE "TOTAL PAYMENT:" TO TRAILER-LABEL-3.
+           MOVE TOTAL-PAYMENT TO TRAILER-PAYMENT.
+           MOVE "TOTAL VAT:" TO TRAILER-LABEL-4.
+           MOVE TOTAL-VAT TO TRAILER-VAT.
+
+           WRITE RENTAL-TRAILER-OUT
+               AFTER ADVANCING 2 LINES.
+
+           DISPLAY RENTAL-TRAILER-OUT.
+
+           PERFORM PRINT-BRAND-TOTAL
+               VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-COUNT.
+
+           PRINT-BRAND-TOTAL.
+
+           MOVE SPACES TO RENTAL-BRAND-TOTAL-OUT.
+           MOVE "BRAND - " TO BRAND-LABEL-1.
+           MOVE RATE-TBL-CAR-BRAND (RATE-IDX) TO TRAILER-BRAND.
+           MOVE "COUNT: " TO BRAND-LABEL-2.
+           MOVE RATE-TBL-COUNT (RATE-IDX) TO TRAILER-BRAND-COUNT.
+           MOVE "PAYMENT: " TO BRAND-LABEL-3.
+           MOVE RATE-TBL-PAYMENT (RATE-IDX) TO TRAILER-BRAND-PAYMENT.
+
+           WRITE RENTAL-BRAND-TOTAL-OUT
+               AFTER ADVANCING 1 LINE.
+
+           DISPLAY RENTAL-BRAND-TOTAL-OUT.
+
+           COPY DATEPD.
+           COPY AUDITPD.
+           COPY BALANCEPD.
+           COPY CURRPD.
+
        END PROGRAM PROD2V1.
