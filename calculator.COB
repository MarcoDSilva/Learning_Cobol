@@ -4,11 +4,40 @@
       * Purpose: Passar o m�dulo com 10 ap�s este exercicio
       * Tectonics: cobc
       * N�o me apeteceu meter as m�scaras no input, tenho pregui�a
+      *
+      * 2020/02/12 MS - memory register (A=M+, D=M-, M=MR, C=MC); a
+      *                 T) option computes amount-plus-VAT off nTotal;
+      *                 every operation now also lands a line in
+      *                 CALC-AUDIT-LOG.txt (shared with AquelaCalculadora).
+      * 2026/08/09 MS - M+/M-/MR/MC and T) were silently skipping
+      *                 registarAuditoria, and it never filled in
+      *                 AUDIT-VALOR1; all nine operations now log both
+      *                 operands and the result.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HalpMePlz.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CALC-AUDIT-LOG ASSIGN TO "CALC-AUDIT-LOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+           FD CALC-AUDIT-LOG.
+           01 CALC-AUDIT-LOG-RECORD.
+               02 AUDIT-PROGRAMA PIC X(17).
+               02 AUDIT-OPERACAO PIC X(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 AUDIT-VALOR1 PIC -zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 AUDIT-VALOR2 PIC -zzz9.99.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 AUDIT-RESULTADO PIC -zzz9.99.
+
        WORKING-STORAGE SECTION.
 
        77  n1      pic S9(2).
@@ -17,9 +46,31 @@
        77  nMask   pic -z9.99.
        77  menuEscolha pic x(1) value NULL.
 
+      *    calculator memory register -- M+/M-/MR/MC, same running
+      *    total style as nTotal itself.
+       77  nMemoria pic S9(4)V99 value zero.
+
+      *    currency-and-tax mode -- a flat VAT rate against nTotal,
+      *    same flat-percentage-constant treatment already used for
+      *    VAT-RATE in Car_Rental.cbl.
+       77  CALC-TAX-RATE pic V999 value .230.
+       77  nComTaxa pic S9(5)V99.
+       77  nMaskTaxa pic -z(4)9.99.
+
+       77  CALC-AUDIT-LOG-STATUS pic x(2) value spaces.
+
+      *    caller fills these in before PERFORM registarAuditoria, so
+      *    one paragraph can log all nine menu operations instead of
+      *    just assuming n2/nTotal are the operands.
+       77  nAuditVal1 pic S9(4)V99 value zero.
+       77  nAuditVal2 pic S9(4)V99 value zero.
+       77  nAuditResultado pic S9(4)V99 value zero.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM abrirAuditoria.
+
            inicio.
            DISPLAY "insert number 1" AT 1335.
            ACCEPT n1 at 1365.
@@ -27,14 +78,17 @@
            compute nTotal = nTotal + n1.
            move nTotal to nMask.
 
-           menu.
+           menuPrincipal.
            DISPLAY "     =================================" AT 0430.
            DISPLAY "     xx        +) SOMAR             xx" AT 0530.
            DISPLAY "     xx        -) SUBTRAIR          xx" AT 0630.
            DISPLAY "     xx        *) DIVIDIR           xx" AT 0730.
            DISPLAY "     xx        /) MULTIPLICAR       xx" AT 0830.
-           DISPLAY "     xx        R) REINICIAR         xx" AT 0930.
-           DISPLAY "     xx        S) SAIR              xx" AT 1030.
+           DISPLAY "     xx        A) M+  D) M-         xx" AT 0930.
+           DISPLAY "     xx        M) MR  C) MC         xx" AT 1000.
+           DISPLAY "     xx        T) SOMA COM IVA      xx" AT 1030.
+           DISPLAY "     xx        R) REINICIAR         xx" AT 1060.
+           DISPLAY "     xx        S) SAIR              xx" AT 1090.
            DISPLAY "     =================================" AT 1130.
            DISPLAY "     =================================" AT 1430.
            display nMask at 1535.
@@ -55,12 +109,22 @@
                    GO TO div
                WHEN "*"
                    GO TO mult
+               WHEN "a"
+                   GO TO memoriaSoma
+               WHEN "d"
+                   GO TO memoriaSubtrai
+               WHEN "m"
+                   GO TO memoriaRecupera
+               WHEN "c"
+                   GO TO memoriaLimpa
+               WHEN "t"
+                   GO TO somaComTaxa
                WHEN "r"
                    GO TO restart
                WHEN "s"
                    GO TO sair
                WHEN OTHER
-                   GO TO menu
+                   GO TO menuPrincipal
            END-EVALUATE.
 
            soma.
@@ -71,10 +135,14 @@
                DISPLAY "insert number: " at 1335.
 
            ACCEPT n2 at 1360.
+               MOVE nTotal TO nAuditVal1.
                compute nTotal = nTotal + n2.
                move nTotal to nMask.
+               MOVE n2 TO nAuditVal2.
+               MOVE nTotal TO nAuditResultado.
+               PERFORM registarAuditoria.
 
-           GO TO menu.
+           GO TO menuPrincipal.
 
            sub.
            DISPLAY "     =================================" AT 1430.
@@ -84,9 +152,13 @@
                DISPLAY "insert number: " at 1335.
 
            ACCEPT n2 at 1360.
+               MOVE nTotal TO nAuditVal1.
                compute nTotal = nTotal - n2.
                move nTotal to nMask.
-           GO TO menu.
+               MOVE n2 TO nAuditVal2.
+               MOVE nTotal TO nAuditResultado.
+               PERFORM registarAuditoria.
+           GO TO menuPrincipal.
 
            div.
            DISPLAY "     =================================" AT 1430.
@@ -95,9 +167,17 @@
                DISPLAY menuEscolha at 1565.
 
            ACCEPT n2 at 1360.
+               IF n2 = ZERO
+                   DISPLAY "erro: divisao por zero" AT 1565
+                   GO TO menuPrincipal
+               END-IF.
+               MOVE nTotal TO nAuditVal1.
                compute nTotal = nTotal / n2.
                move nTotal to nMask.
-               GO TO menu.
+               MOVE n2 TO nAuditVal2.
+               MOVE nTotal TO nAuditResultado.
+               PERFORM registarAuditoria.
+               GO TO menuPrincipal.
 
            mult.
            DISPLAY "     =================================" AT 1430.
@@ -106,19 +186,80 @@
                DISPLAY menuEscolha at 1565.
 
            ACCEPT n2 at 1360.
+               MOVE nTotal TO nAuditVal1.
                compute nTotal = nTotal * n2.
                move nTotal to nMask.
-           GO TO menu.
+               MOVE n2 TO nAuditVal2.
+               MOVE nTotal TO nAuditResultado.
+               PERFORM registarAuditoria.
+           GO TO menuPrincipal.
+
+      *    ---- M+: adds the running total into the memory register. ----*
+           memoriaSoma.
+           MOVE nMemoria TO nAuditVal1.
+           ADD nTotal TO nMemoria.
+           MOVE nTotal TO nAuditVal2.
+           MOVE nMemoria TO nAuditResultado.
+           PERFORM registarAuditoria.
+           DISPLAY "memoria: " AT 1565.
+           DISPLAY nMemoria AT 1580.
+           GO TO menuPrincipal.
+
+      *    ---- M-: subtracts the running total from the memory       ----*
+      *    ---- register.                                             ----*
+           memoriaSubtrai.
+           MOVE nMemoria TO nAuditVal1.
+           SUBTRACT nTotal FROM nMemoria.
+           MOVE nTotal TO nAuditVal2.
+           MOVE nMemoria TO nAuditResultado.
+           PERFORM registarAuditoria.
+           DISPLAY "memoria: " AT 1565.
+           DISPLAY nMemoria AT 1580.
+           GO TO menuPrincipal.
+
+      *    ---- MR: recalls the memory register into the running total.----*
+           memoriaRecupera.
+           MOVE nMemoria TO nAuditVal1.
+           MOVE ZERO TO nAuditVal2.
+           MOVE nMemoria TO nTotal.
+           MOVE nTotal TO nMask.
+           MOVE nTotal TO nAuditResultado.
+           PERFORM registarAuditoria.
+           GO TO menuPrincipal.
+
+      *    ---- MC: clears the memory register.                        ----*
+           memoriaLimpa.
+           MOVE nMemoria TO nAuditVal1.
+           MOVE ZERO TO nAuditVal2.
+           MOVE ZERO TO nMemoria.
+           MOVE ZERO TO nAuditResultado.
+           PERFORM registarAuditoria.
+           GO TO menuPrincipal.
+
+      *    ---- T: shows the running total plus VAT, without changing   ----*
+      *    ---- the running total itself (same role as a tax-inclusive ----*
+      *    ---- price on an invoice).                                  ----*
+           somaComTaxa.
+           COMPUTE nComTaxa = nTotal + (nTotal * CALC-TAX-RATE).
+           MOVE nComTaxa TO nMaskTaxa.
+           MOVE nTotal TO nAuditVal1.
+           COMPUTE nAuditVal2 = nTotal * CALC-TAX-RATE.
+           MOVE nComTaxa TO nAuditResultado.
+           PERFORM registarAuditoria.
+           DISPLAY "total com IVA: " AT 1565.
+           DISPLAY nMaskTaxa AT 1580.
+           GO TO menuPrincipal.
 
            restart.
-               compute n1 equals zero.
-               compute n2 equals zero.
-               compute nTotal equals zero.
+               compute n1 = zero.
+               compute n2 = zero.
+               compute nTotal = zero.
            move nTotal to nMask.
 
            GO TO inicio.
 
            sair.
+           CLOSE CALC-AUDIT-LOG.
            DISPLAY SPACE AT 1601.
            DISPLAY "                                   _" AT 1631.
            DISPLAY "                                ,-"" ""." AT 1731.
@@ -140,6 +281,31 @@
            STOP " ".
            STOP RUN.
 
+      *    ---- opens the shared audit log, creating it on the first  ----*
+      *    ---- ever run when it doesn't exist yet.                   ----*
+           abrirAuditoria.
+           OPEN EXTEND CALC-AUDIT-LOG.
+           IF CALC-AUDIT-LOG-STATUS = "05" OR
+              CALC-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT-LOG
+               CLOSE CALC-AUDIT-LOG
+               OPEN EXTEND CALC-AUDIT-LOG
+           END-IF.
+
+      *    ---- writes one line of the calculation just performed to  ----*
+      *    ---- CALC-AUDIT-LOG.txt.                                   ----*
+           registarAuditoria.
+           MOVE SPACES TO CALC-AUDIT-LOG-RECORD.
+           MOVE "HalpMePlz" TO AUDIT-PROGRAMA.
+           MOVE menuEscolha TO AUDIT-OPERACAO.
+           MOVE nAuditVal1 TO AUDIT-VALOR1.
+           MOVE nAuditVal2 TO AUDIT-VALOR2.
+           MOVE nAuditResultado TO AUDIT-RESULTADO.
+           WRITE CALC-AUDIT-LOG-RECORD.
+
+           registarAuditoria-exit.
+               EXIT.
+
            ACCEPT menuEscolha at 1360.
            GO TO opcao.
            STOP RUN.
