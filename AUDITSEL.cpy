@@ -0,0 +1,12 @@
+      *=======================================================================*
+      *    AUDITSEL.cpy                                                      *
+      *    Shared FILE-CONTROL entry for the cross-program audit trail.      *
+      *    COPY this inside FILE-CONTROL in any batch program that also      *
+      *    COPYs AUDITFD.cpy (FILE SECTION) and AUDITWS.cpy (WORKING-         *
+      *    STORAGE). Distinct from DATESEL.cpy's ERROR-LOG -- this file      *
+      *    records every transaction a batch program posts, not just the    *
+      *    ones that fail.                                                  *
+      *=======================================================================*
+           SELECT AUDIT-TRAIL ASSIGN TO "AUDIT-TRAIL.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-TRAIL-STATUS.
