@@ -0,0 +1,48 @@
+//NIGHTRUN JOB (ACCTG01),'OVERNIGHT BATCH SUITE',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*===================================================================
+//* NIGHTRUN -- drives the overnight run of the batch suite:
+//*   STEP010  PROD1V1   payroll / wage sheet run
+//*   STEP020  PROD2V1   car rental billing run
+//*   STEP030  SEND-HALP ISBN / book-catalog run
+//* run in that order so ERROR-LOG.txt and the run date on each
+//* program's banner line up with the same overnight cycle; each
+//* step's files are flat LINE SEQUENTIAL text, carried between
+//* steps on the same working directory rather than cataloged
+//* datasets, so DISP=SHR is used throughout instead of a GDG.
+//*
+//* &PERIOD must match the YYMM run-period tag each program builds
+//* off RUN-PERIOD-TAG at start-up (see DATEPD.cpy/BUILD-OUTPUT-NAMES
+//* in each program) -- override it at submission time, e.g.
+//* SET PERIOD=2608, to pick up last period's report DSNs instead.
+//*===================================================================
+//         SET PERIOD=2608
+//*
+//STEP010  EXEC PGM=PROD1V1
+//REMUNIN  DD DSN=REMUNERACAO-IN.txt,DISP=SHR
+//REMUNOUT DD DSN=RENUMERACAO-OUT-&PERIOD..txt,DISP=SHR
+//REMUNCSV DD DSN=RENUMERACAO-OUT-&PERIOD..csv,DISP=SHR
+//EMPMAST  DD DSN=EMPLOYEE-MASTER.txt,DISP=SHR
+//BANKDEP  DD DSN=BANK-DEPOSIT-OUT-&PERIOD..txt,DISP=SHR
+//ATTEXC   DD DSN=ATTENDANCE-EXCEPT-&PERIOD..txt,DISP=SHR
+//CATSUM   DD DSN=CATEGORY-SUMMARY-&PERIOD..txt,DISP=SHR
+//ERRLOG   DD DSN=ERROR-LOG.txt,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROD2V1,COND=(0,NE,STEP010)
+//RENTIN   DD DSN=RENTACAR-IN.txt,DISP=SHR
+//RENTOUT  DD DSN=RENTACAR-OUT-&PERIOD..txt,DISP=SHR
+//RENTCSV  DD DSN=RENTACAR-OUT-&PERIOD..csv,DISP=SHR
+//CARRATES DD DSN=CAR-RATES.txt,DISP=SHR
+//FLEETMST DD DSN=FLEET-MASTER.txt,DISP=SHR
+//RENTCKPT DD DSN=RENTACAR-CKPT.txt,DISP=SHR
+//ERRLOG   DD DSN=ERROR-LOG.txt,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=send_halp,COND=(0,NE,STEP020)
+//ISBNIN   DD DSN=ISBN-IN.txt,DISP=SHR
+//ISBNOUT  DD DSN=ISBN-OUT-&PERIOD..txt,DISP=SHR
+//ISBNCSV  DD DSN=ISBN-OUT-&PERIOD..csv,DISP=SHR
+//EDITORAS DD DSN=EDITORAS.txt,DISP=SHR
+//ERRLOG   DD DSN=ERROR-LOG.txt,DISP=SHR
+//SYSOUT   DD SYSOUT=*
