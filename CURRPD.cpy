@@ -0,0 +1,63 @@
+      *=======================================================================*
+      *    CURRPD.cpy                                                        *
+      *    Shared PROCEDURE DIVISION paragraphs for currency conversion.    *
+      *    COPY this once, as a block of its own paragraphs, anywhere       *
+      *    after MAIN-PROCEDURE in a program that also COPYs                *
+      *    CURRSEL.cpy/CURRFD.cpy/CURRWS.cpy and DATEWS.cpy/DATEPD.cpy       *
+      *    (for REGISTAR-ERRO).                                              *
+      *=======================================================================*
+
+      *    ---- pulls the currency codes/rates off CURRENCY-RATES.txt   ----*
+      *    ---- into CURRENCY-RATE-TABLE so a new currency or a rate    ----*
+      *    ---- change is a data update only. CURRENCY-RATES must       ----*
+      *    ---- already be OPEN INPUT when this is PERFORMed.           ----*
+           LOAD-CURRENCY-TABLE.
+
+           READ CURRENCY-RATES
+               AT END MOVE "YYY" TO CURRENCY-RATES-EOF
+           END-READ.
+
+           PERFORM BUILD-CURRENCY-ENTRY
+               UNTIL CURRENCY-RATES-EOF = "YYY".
+
+           BUILD-CURRENCY-ENTRY.
+
+           IF CURR-RATE-COUNT < 10
+               SET CURR-IDX UP BY 1
+               MOVE CURR-CODE-IN TO CURR-TBL-CODE (CURR-IDX)
+               MOVE CURR-RATE-IN TO CURR-TBL-RATE (CURR-IDX)
+               SET CURR-RATE-COUNT TO CURR-IDX
+           END-IF.
+
+           READ CURRENCY-RATES
+               AT END MOVE "YYY" TO CURRENCY-RATES-EOF
+           END-READ.
+
+      *    ---- converts CURR-VALOR-ORIGINAL (in CURR-CODIGO) into      ----*
+      *    ---- CURR-VALOR-CONVERTIDO (in CURR-MOEDA-BASE). an unknown  ----*
+      *    ---- code is logged and passed through at a 1-to-1 rate      ----*
+      *    ---- rather than abandoning the record.                      ----*
+           CONVERTER-MOEDA.
+
+           MOVE CURR-VALOR-ORIGINAL TO CURR-VALOR-CONVERTIDO.
+
+           IF CURR-CODIGO NOT = SPACES AND
+              CURR-CODIGO NOT = CURR-MOEDA-BASE
+               SET CURR-IDX TO 1
+               SEARCH CURRENCY-RATE-ENTRY
+                   AT END
+                       MOVE CURR-PROGRAMA TO ERR-PROGRAMA
+                       MOVE CURR-CODIGO-ERRO TO ERR-CODIGO
+                       MOVE
+                         "codigo de moeda desconhecido - taxa 1:1 usada"
+                           TO ERR-MENSAGEM
+                       PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+                   WHEN CURR-TBL-CODE (CURR-IDX) = CURR-CODIGO
+                       COMPUTE CURR-VALOR-CONVERTIDO =
+                           CURR-VALOR-ORIGINAL *
+                               CURR-TBL-RATE (CURR-IDX)
+               END-SEARCH
+           END-IF.
+
+           CONVERTER-MOEDA-EXIT.
+               EXIT.
