@@ -0,0 +1,33 @@
+      *=======================================================================*
+      *    BALANCEPD.cpy                                                     *
+      *    Shared PROCEDURE DIVISION paragraph for the end-of-run            *
+      *    input/output balancing report. COPY this once, as a block of      *
+      *    its own paragraphs, anywhere after MAIN-PROCEDURE in a program    *
+      *    that also COPYs BALANCEWS.cpy (WORKING-STORAGE) and                *
+      *    DATEWS.cpy/DATEPD.cpy (for REGISTAR-ERRO).                        *
+      *=======================================================================*
+
+      *    ---- checks that records read equals records written plus    ----*
+      *    ---- records rejected, DISPLAYs the three counts either way,  ----*
+      *    ---- and logs a mismatch to ERROR-LOG.txt rather than letting  ----*
+      *    ---- a dropped or duplicated record go unnoticed.              ----*
+           VERIFICAR-BALANCEAMENTO.
+
+           COMPUTE BAL-DIFERENCA =
+                   BAL-LIDOS - BAL-GRAVADOS - BAL-REJEITADOS.
+
+           MOVE BAL-LIDOS TO BAL-LIDOS-OUT.
+           MOVE BAL-GRAVADOS TO BAL-GRAVADOS-OUT.
+           MOVE BAL-REJEITADOS TO BAL-REJEITADOS-OUT.
+           DISPLAY BALANCE-REPORT-LINE.
+
+           IF BAL-DIFERENCA NOT = ZERO
+               MOVE BAL-PROGRAMA TO ERR-PROGRAMA
+               MOVE BAL-CODIGO-ERRO TO ERR-CODIGO
+               MOVE "lidos nao coincide com gravados+rejeitados" TO
+                   ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+           END-IF.
+
+           VERIFICAR-BALANCEAMENTO-EXIT.
+               EXIT.
