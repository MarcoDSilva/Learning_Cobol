@@ -0,0 +1,31 @@
+      *=======================================================================*
+      *    DATEWS.cpy                                                        *
+      *    Shared WORKING-STORAGE fields for run-date handling and the       *
+      *    cross-program error log. COPY this inside WORKING-STORAGE        *
+      *    SECTION alongside DATESEL.cpy (FILE-CONTROL) and DATEFD.cpy       *
+      *    (FILE SECTION). PERFORM ABRIR-ERROR-LOG and REGISTAR-ERRO out     *
+      *    of DATEPD.cpy (PROCEDURE DIVISION) to use these.                 *
+      *=======================================================================*
+
+      *    ACCEPT FROM DATE returns YYMMDD, same two-digit-year layout
+      *    already used for actual_date in PRODUCAO-1.
+       01  RUN-DATE.
+           02  RUN-DATE-YY         PIC 9(2).
+           02  RUN-DATE-MM         PIC 9(2).
+           02  RUN-DATE-DD         PIC 9(2).
+       01  RUN-DATE-DISPLAY        PIC X(8).
+
+      *    fiscal-period tag (YYMM) a program works into its own       *
+      *    per-run output file names, so a rerun in a later month      *
+      *    doesn't overwrite the prior period's report.                *
+       77  RUN-PERIOD-TAG           PIC X(4)  VALUE SPACES.
+
+       77  ERROR-LOG-STATUS        PIC X(2) VALUE SPACES.
+
+      *    the caller fills these in before PERFORM REGISTAR-ERRO THRU
+      *    REGISTAR-ERRO-EXIT; kept apart from ERROR-LOG-RECORD itself
+      *    so MOVE SPACES TO ERROR-LOG-RECORD inside REGISTAR-ERRO can't
+      *    clobber what the caller just set.
+       77  ERR-PROGRAMA             PIC X(8)  VALUE SPACES.
+       77  ERR-CODIGO               PIC X(4)  VALUE SPACES.
+       77  ERR-MENSAGEM             PIC X(50) VALUE SPACES.
