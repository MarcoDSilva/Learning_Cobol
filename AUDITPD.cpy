@@ -0,0 +1,35 @@
+      *=======================================================================*
+      *    AUDITPD.cpy                                                       *
+      *    Shared PROCEDURE DIVISION paragraphs for the cross-program        *
+      *    audit trail. COPY this once, as a block of its own paragraphs,   *
+      *    anywhere after MAIN-PROCEDURE in a program that also COPYs       *
+      *    AUDITSEL.cpy/AUDITFD.cpy/AUDITWS.cpy (and DATEWS.cpy/DATEPD.cpy   *
+      *    for RUN-DATE-DISPLAY/OBTER-DATA-EXECUCAO).                        *
+      *=======================================================================*
+
+      *    ---- opens the shared audit trail, creating it on the first ----*
+      *    ---- ever run when it doesn't exist yet.                    ----*
+           ABRIR-AUDIT-TRAIL.
+
+           OPEN EXTEND AUDIT-TRAIL.
+           IF AUDIT-TRAIL-STATUS = "05" OR AUDIT-TRAIL-STATUS = "35"
+               OPEN OUTPUT AUDIT-TRAIL
+               CLOSE AUDIT-TRAIL
+               OPEN EXTEND AUDIT-TRAIL
+           END-IF.
+
+      *    ---- writes one line to AUDIT-TRAIL.txt. caller sets         ----*
+      *    ---- AUD-PROGRAMA/AUD-CHAVE/AUD-VALOR/AUD-DESCRICAO first.   ----*
+           REGISTAR-AUDITORIA.
+
+           PERFORM OBTER-DATA-EXECUCAO.
+           MOVE SPACES TO AUDIT-TRAIL-RECORD.
+           MOVE AUD-PROGRAMA TO AUDIT-PROGRAMA.
+           MOVE RUN-DATE-DISPLAY TO AUDIT-DATA.
+           MOVE AUD-CHAVE TO AUDIT-CHAVE.
+           MOVE AUD-VALOR TO AUDIT-VALOR.
+           MOVE AUD-DESCRICAO TO AUDIT-DESCRICAO.
+           WRITE AUDIT-TRAIL-RECORD.
+
+           REGISTAR-AUDITORIA-EXIT.
+               EXIT.
