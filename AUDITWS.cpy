@@ -0,0 +1,20 @@
+      *=======================================================================*
+      *    AUDITWS.cpy                                                       *
+      *    Shared WORKING-STORAGE fields for the cross-program audit        *
+      *    trail. COPY this inside WORKING-STORAGE SECTION alongside        *
+      *    AUDITSEL.cpy (FILE-CONTROL) and AUDITFD.cpy (FILE SECTION).       *
+      *    PERFORM ABRIR-AUDIT-TRAIL and REGISTAR-AUDITORIA out of           *
+      *    AUDITPD.cpy (PROCEDURE DIVISION) to use these. Needs RUN-DATE/    *
+      *    RUN-DATE-DISPLAY and OBTER-DATA-EXECUCAO from DATEWS.cpy/         *
+      *    DATEPD.cpy, so COPY those too wherever this is used.             *
+      *=======================================================================*
+       77  AUDIT-TRAIL-STATUS       PIC X(2) VALUE SPACES.
+
+      *    the caller fills these in before PERFORM REGISTAR-AUDITORIA
+      *    THRU REGISTAR-AUDITORIA-EXIT; kept apart from AUDIT-TRAIL-
+      *    RECORD itself so MOVE SPACES TO AUDIT-TRAIL-RECORD inside
+      *    REGISTAR-AUDITORIA can't clobber what the caller just set.
+       77  AUD-PROGRAMA             PIC X(8)          VALUE SPACES.
+       77  AUD-CHAVE                PIC X(20)         VALUE SPACES.
+       77  AUD-VALOR                PIC S9(7)V99      VALUE ZERO.
+       77  AUD-DESCRICAO            PIC X(30)         VALUE SPACES.
