@@ -31,8 +31,29 @@
                                FILE-CONTROL.
 
            SELECT WAGE_SHEET ASSIGN TO 'REMUNERACAO-IN.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WAGE-SHEET-STATUS.
+      *    dynamic so the file name can carry RUN-PERIOD-TAG and not
+      *    clobber a prior period's report -- see BUILD-OUTPUT-NAMES.
+           SELECT WAGE_SHEET_OUT ASSIGN DYNAMIC WAGE-SHEET-OUT-FILENAME.
+           SELECT WAGE_SHEET_OUT-CSV
+               ASSIGN DYNAMIC WAGE-SHEET-OUT-CSV-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT WAGE_SHEET_OUT ASSIGN TO 'RENUMERACAO-OUT.txt'.
+           SELECT EMPLOYEE-MASTER ASSIGN TO 'EMPLOYEE-MASTER.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-NAME-KEY
+               FILE STATUS IS EMPLOYEE-MASTER-STATUS.
+           SELECT BANK-DEPOSIT-OUT ASSIGN DYNAMIC BANK-DEPOSIT-FILENAME.
+           SELECT EXCEPTIONS-OUT
+               ASSIGN DYNAMIC ATTENDANCE-EXCEPT-FILENAME.
+           SELECT CATEGORY-SUMMARY-OUT
+               ASSIGN DYNAMIC CATEGORY-SUMMARY-FILENAME.
+
+      *    ---- shared run-date/error-log facility, common to the      ----*
+      *    ---- overnight batch suite.                                 ----*
+           COPY DATESEL.
+           COPY AUDITSEL.
 
       *=======================================================================*
                                DATA DIVISION.
@@ -64,6 +85,28 @@
                    03 WORKED-MINUTES PIC 9(2).
                02 WAGE-RECEIVED PIC 9(4)V99.
 
+      *          ======== account used by the bank deposit file ========*
+               02 ACCOUNT-NUMBER PIC X(12).
+
+      *          ======== attendance tracking ========                 *
+               02 SCHEDULED-ENTRY.
+                   03 SCHEDULED-ENTRY-HOURS PIC 9(2).
+                   03 SCHEDULED-ENTRY-MINUTES PIC 9(2).
+               02 ABSENT-FLAG PIC X(1).
+
+      *          ======== year-to-date employee master file ========   *
+      *    one line per employee keyed on LAST_NAME/FIRST_NAME,         *
+      *    carrying gross pay, deductions and hours accumulated across  *
+      *    every run of PROD1V1 so far this year.                       *
+           FD EMPLOYEE-MASTER.
+           01 EMPLOYEE-MASTER-FILE.
+               02 MASTER-NAME-KEY.
+                   03 MASTER-LAST-NAME PIC A(9).
+                   03 MASTER-FIRST-NAME PIC A(8).
+               02 MASTER-YTD-GROSS PIC 9(7)V99.
+               02 MASTER-YTD-DEDUCTIONS PIC 9(7)V99.
+               02 MASTER-YTD-HOURS PIC 9(6)V99.
+
       *                xxxxxxx OUTPUTING THE FILE xxxxxx                       *
 
            FD WAGE_SHEET_OUT.
@@ -94,53 +137,321 @@
                    03 WORKED-MINUTES-OUT PIC 9(2).
                    03 FILLER PIC X(1) VALUE SPACE.
                02 WAGE-RECEIVED-OUT PIC z999.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 OVERTIME-PAY-OUT PIC z999.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 SHIFT-DIFF-PAY-OUT PIC z999.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 TAX-DEDUCTION-OUT PIC z999.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 SOC-SEC-DEDUCTION-OUT PIC z999.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 NET-PAY-OUT PIC z999.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 YTD-GROSS-OUT PIC z(6)9.99.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 TIMESHEET-FLAG-OUT PIC X(15).
+
+      *          ======== CSV export alongside RENUMERACAO-OUT.txt ========*
+      *    one comma-separated line per employee paid, same fields and
+      *    same order as WAGE-FILE-OUT, for loading into a spreadsheet
+      *    instead of parsing the fixed-width report.
+           FD WAGE_SHEET_OUT-CSV.
+           01 WAGE-CSV-RECORD PIC X(200).
+
+      *          ======== bank direct-deposit fixed-format file ========*
+      *    account number, employee name and net pay in the bank's own
+      *    layout, produced alongside RENUMERACAO-OUT.txt so payroll
+      *    disbursement does not need a separate manual reformat.
+           FD BANK-DEPOSIT-OUT.
+           01 BANK-DEPOSIT-RECORD.
+               02 BANK-ACCOUNT-OUT PIC X(12).
+               02 BANK-LAST-NAME-OUT PIC A(9).
+               02 BANK-FIRST-NAME-OUT PIC A(8).
+               02 BANK-NET-PAY-OUT PIC 9(6)V99.
+
+      *          ======== monthly attendance exceptions report ========*
+      *    one line per employee who was absent or clocked in later
+      *    than SCHEDULED-ENTRY, produced alongside the normal payroll
+      *    run instead of requiring a separate pass over the raw data.
+           FD EXCEPTIONS-OUT.
+           01 EXCEPTION-LINE-OUT.
+               02 EXC-LAST-NAME-OUT PIC A(9).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 EXC-FIRST-NAME-OUT PIC A(8).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 EXC-TYPE-OUT PIC X(9).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 EXC-LATE-MINUTES-OUT PIC ZZ9.
+
+      *          ======== department headcount/payroll cost summary ===*
+      *    one line per JOB-CATEGORY once the run is done -- headcount
+      *    and total gross pay, so the cost per category is visible
+      *    without exporting WAGE_SHEET_OUT to a spreadsheet.
+           FD CATEGORY-SUMMARY-OUT.
+           01 CATEGORY-SUMMARY-LINE-OUT.
+               02 SUM-CATEGORY-OUT PIC A(13).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 SUM-HEADCOUNT-OUT PIC ZZZ9.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 SUM-TOTAL-GROSS-OUT PIC ZZZZZZ9.99.
+
+           COPY DATEFD.
+           COPY AUDITFD.
 
       *=======================================================================*
                            WORKING-STORAGE SECTION.
+
+           COPY DATEWS.
+           COPY AUDITWS.
+           COPY BALANCEWS.
+
        01  END-LOOP PIC A(3) VALUE SPACES.
 
+       77  WAGE-SHEET-STATUS PIC X(2) VALUE SPACES.
+
+      *    built by BUILD-OUTPUT-NAMES from RUN-PERIOD-TAG before each
+      *    of these files is OPEN OUTPUT.
+       77  WAGE-SHEET-OUT-FILENAME PIC X(30) VALUE SPACES.
+       77  WAGE-SHEET-OUT-CSV-FILENAME PIC X(30) VALUE SPACES.
+       77  BANK-DEPOSIT-FILENAME PIC X(30) VALUE SPACES.
+       77  ATTENDANCE-EXCEPT-FILENAME PIC X(30) VALUE SPACES.
+       77  CATEGORY-SUMMARY-FILENAME PIC X(30) VALUE SPACES.
+
+      *    worked time is derived from SCHEDULE minus LUNCH-BREAK
+      *    instead of trusting WEEKLY-HOURS off the input file -- a
+      *    mismatch between the two is a timesheet error and gets
+      *    flagged on the output line rather than quietly paid.
+       77  ENTRY-TOTAL-MIN PIC 9(4).
+       77  LEAVING-TOTAL-MIN PIC 9(4).
+       77  BREAK-START-MIN PIC 9(4).
+       77  BREAK-END-MIN PIC 9(4).
+       77  WORKED-TOTAL-MIN PIC S9(4).
+       77  INPUT-TOTAL-MIN PIC 9(4).
+       77  COMPUTED-WORKED-HOURS PIC 9(2).
+       77  COMPUTED-WORKED-MINUTES PIC 9(2).
+       77  TIMESHEET-MISMATCH PIC X(1) VALUE "N".
+       77  WAGE-RECORD-INVALID PIC X(1) VALUE "N".
+
+      *    pay is built up from worked time and JOB-CATEGORY instead of
+      *    trusting a pre-computed WAGE-RECEIVED off the input file --
+      *    hours beyond STANDARD-HOURS-PER-DAY earn OVERTIME-FACTOR,
+      *    and each category carries its own shift differential.
+       77  STANDARD-HOURS-PER-DAY PIC 9(2) VALUE 8.
+       77  OVERTIME-FACTOR PIC 9V99 VALUE 1.50.
+       77  REGULAR-HOURS PIC 9(2).
+       77  OVERTIME-HOURS PIC 9(2).
+       77  WORKED-HOURS-DEC PIC 9(2)V99.
+       77  BASE-RATE PIC 9(2)V99.
+       77  SHIFT-DIFF-RATE PIC 9(2)V99.
+       77  REGULAR-PAY PIC 9(4)V99.
+       77  OVERTIME-PAY PIC 9(4)V99.
+       77  SHIFT-DIFF-PAY PIC 9(4)V99.
+       77  GROSS-PAY PIC 9(4)V99.
+       77  CATEGORY-FOUND PIC X(1) VALUE "N".
+
+      *    statutory deductions, so the output is a real payslip
+      *    (gross, deductions, net) instead of a single gross figure.
+       77  TAX-RATE PIC V999 VALUE .110.
+       77  SOC-SEC-RATE PIC V999 VALUE .110.
+       77  TAX-DEDUCTION PIC 9(4)V99.
+       77  SOC-SEC-DEDUCTION PIC 9(4)V99.
+       77  NET-PAY PIC 9(4)V99.
+
+      *    year-to-date figures per employee, loaded from
+      *    EMPLOYEE-MASTER.txt at start-up, updated in memory as each
+      *    WAGE_SHEET record is processed and rewritten at the end of
+      *    the run -- the same "load the whole table, update in
+      *    memory, rewrite at the end" style as the checkpoint file
+      *    in Car_Rental.cbl.
+       77  EMPLOYEE-MASTER-STATUS PIC X(2) VALUE SPACES.
+       77  EMPLOYEE-MASTER-EOF PIC X(3) VALUE SPACES.
+       77  EMPLOYEE-COUNT PIC 9(3) VALUE ZERO.
+       77  EMPLOYEE-FOUND PIC X(1) VALUE "N".
+       77  YTD-GROSS-DISPLAY PIC 9(7)V99.
+       77  TOTAL-RECORDS-READ PIC 9(5) VALUE ZERO.
+       77  TOTAL-RECORDS-WRITTEN PIC 9(5) VALUE ZERO.
+       77  TOTAL-RECORDS-REJECTED PIC 9(5) VALUE ZERO.
+
+      *    lateness is the gap between the actual clock-in and
+      *    SCHEDULED-ENTRY, in minutes -- an ABSENT-FLAG of "Y" is its
+      *    own exception regardless of the clock times.
+       77  SCHEDULED-ENTRY-TOTAL-MIN PIC 9(4).
+       77  LATE-MINUTES PIC 9(3).
+
+       01  EMPLOYEE-TABLE.
+           02  EMPLOYEE-ENTRY OCCURS 200 TIMES INDEXED BY EMP-IDX.
+               03 EMP-TBL-LAST-NAME PIC A(9).
+               03 EMP-TBL-FIRST-NAME PIC A(8).
+               03 EMP-TBL-YTD-GROSS PIC 9(7)V99.
+               03 EMP-TBL-YTD-DEDUCTIONS PIC 9(7)V99.
+               03 EMP-TBL-YTD-HOURS PIC 9(6)V99.
+
+       01  JOB-RATE-TABLE.
+           02  JOB-RATE-ENTRY OCCURS 6 TIMES INDEXED BY JOB-RATE-IDX.
+               03 JOB-RATE-CATEGORY PIC A(13).
+               03 JOB-RATE-BASE PIC 9(2)V99.
+               03 JOB-RATE-SHIFT-DIFF PIC 9(2)V99.
+               03 JOB-RATE-HEADCOUNT PIC 9(4) VALUE ZERO.
+               03 JOB-RATE-TOTAL-GROSS PIC 9(7)V99 VALUE ZERO.
+
       *=======================================================================*
                              PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM ABRIR-ERROR-LOG.
+           PERFORM ABRIR-AUDIT-TRAIL.
+           PERFORM OBTER-DATA-EXECUCAO.
+           DISPLAY "PROD1V1 - RUN DATE: " RUN-DATE-DISPLAY.
+           PERFORM BUILD-OUTPUT-NAMES.
+
            OPEN INPUT WAGE_SHEET
-               OUTPUT WAGE_SHEET_OUT.
+               OUTPUT WAGE_SHEET_OUT
+                      WAGE_SHEET_OUT-CSV
+                      BANK-DEPOSIT-OUT
+                      EXCEPTIONS-OUT.
+
+           IF WAGE-SHEET-STATUS NOT = "00"
+               MOVE "PROD1V1" TO ERR-PROGRAMA
+               MOVE "E01" TO ERR-CODIGO
+               MOVE "erro ao abrir REMUNERACAO-IN.txt" TO ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               CLOSE ERROR-LOG
+               STOP RUN
+           END-IF.
+
+           PERFORM LOAD-JOB-RATE-TABLE.
+           PERFORM LOAD-EMPLOYEE-MASTER.
 
            READ WAGE_SHEET
                AT END MOVE "YYY" TO END-LOOP
            END-READ.
 
            PERFORM CLEANUP UNTIL END-LOOP = "YYY".
+
+           PERFORM SAVE-EMPLOYEE-MASTER.
+           PERFORM PRINT-CATEGORY-SUMMARY.
+
+           MOVE "PROD1V1" TO BAL-PROGRAMA.
+           MOVE "E03" TO BAL-CODIGO-ERRO.
+           MOVE TOTAL-RECORDS-READ TO BAL-LIDOS.
+           MOVE TOTAL-RECORDS-WRITTEN TO BAL-GRAVADOS.
+           MOVE TOTAL-RECORDS-REJECTED TO BAL-REJEITADOS.
+           PERFORM VERIFICAR-BALANCEAMENTO
+               THRU VERIFICAR-BALANCEAMENTO-EXIT.
+
            CLOSE WAGE_SHEET
-               WAGE_SHEET_OUT.
+               WAGE_SHEET_OUT
+               WAGE_SHEET_OUT-CSV
+               BANK-DEPOSIT-OUT
+               EXCEPTIONS-OUT
+               ERROR-LOG
+               AUDIT-TRAIL.
            STOP RUN.
 
+      *    ---- period-tags the report filenames so a rerun in a      ----*
+      *    ---- later month doesn't overwrite this month's reports.   ----*
+           BUILD-OUTPUT-NAMES.
+           STRING "RENUMERACAO-OUT-" RUN-PERIOD-TAG ".txt"
+               DELIMITED BY SIZE INTO WAGE-SHEET-OUT-FILENAME.
+           STRING "RENUMERACAO-OUT-" RUN-PERIOD-TAG ".csv"
+               DELIMITED BY SIZE INTO WAGE-SHEET-OUT-CSV-FILENAME.
+           STRING "BANK-DEPOSIT-OUT-" RUN-PERIOD-TAG ".txt"
+               DELIMITED BY SIZE INTO BANK-DEPOSIT-FILENAME.
+           STRING "ATTENDANCE-EXCEPT-" RUN-PERIOD-TAG ".txt"
+               DELIMITED BY SIZE INTO ATTENDANCE-EXCEPT-FILENAME.
+           STRING "CATEGORY-SUMMARY-" RUN-PERIOD-TAG ".txt"
+               DELIMITED BY SIZE INTO CATEGORY-SUMMARY-FILENAME.
+
+      *    ---- rejects a wage-sheet record whose punch-clock fields    ----*
+      *    ---- aren't numeric, instead of letting garbage into the    ----*
+      *    ---- hours arithmetic below.                                ----*
+           VALIDATE-WAGE-RECORD.
+           MOVE "N" TO WAGE-RECORD-INVALID.
+           IF ENTRY-HOURS IS NOT NUMERIC
+                   OR ENTRY-MINUTES IS NOT NUMERIC
+                   OR LEAVING-HOURS IS NOT NUMERIC
+                   OR LEAVING-MINUTES IS NOT NUMERIC
+                   OR LEAVING-HOURS-BREAK IS NOT NUMERIC
+                   OR LEAVING-MINUTES-BREAK IS NOT NUMERIC
+                   OR RETURNING-HOURS-BREAK IS NOT NUMERIC
+                   OR RETURNING-MINUTES-BREAK IS NOT NUMERIC
+               MOVE "Y" TO WAGE-RECORD-INVALID
+           END-IF.
+
            CLEANUP.
-           MOVE LAST_NAME TO LAST-NAME-OUT.
-           MOVE FIRST_NAME TO FIRST-NAME-OUT.
-           MOVE JOB-CATEGORY TO JOB-CATEGORY-OUT.
-           MOVE B-DAY TO B-DAY-OUT.
-           MOVE B-MONTH TO B-MONTH-OUT.
-           MOVE B-YEAR TO B-YEAR-OUT.
-           MOVE ENTRY-HOURS TO ENTRY-HOURS-OUT.
-           MOVE ENTRY-MINUTES TO ENTRY-MINUTES-OUT.
-           MOVE LEAVING-HOURS TO LEAVING-HOURS-OUT.
-           MOVE LEAVING-MINUTES TO LEAVING-MINUTES-OUT.
-           MOVE WORKED-HOURS TO WORKED-HOURS-OUT.
-           MOVE WORKED-MINUTES TO WORKED-MINUTES-OUT.
-           MOVE WAGE-RECEIVED TO WAGE-RECEIVED-OUT.
-
-      *    ISTO NÃO SÃO HACKS!!!                                               *
-           MOVE "." TO dec.
-           MOVE ":" TO pontinhos.
-           MOVE ":" TO pontinhos2.
-           MOVE "/" TO barra.
-           MOVE "/" TO barra2.
-
-           WRITE WAGE-FILE-OUT
-               AFTER ADVANCING 1 LINE.
+           ADD 1 TO TOTAL-RECORDS-READ.
+           PERFORM VALIDATE-WAGE-RECORD.
+
+           IF WAGE-RECORD-INVALID = "Y"
+               MOVE "PROD1V1" TO ERR-PROGRAMA
+               MOVE "E02" TO ERR-CODIGO
+               MOVE "registo com hora nao numerica - " TO ERR-MENSAGEM
+               MOVE LAST_NAME TO ERR-MENSAGEM (33:9)
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               ADD 1 TO TOTAL-RECORDS-REJECTED
+           ELSE
+               MOVE LAST_NAME TO LAST-NAME-OUT
+               MOVE FIRST_NAME TO FIRST-NAME-OUT
+               MOVE JOB-CATEGORY TO JOB-CATEGORY-OUT
+               MOVE B-DAY TO B-DAY-OUT
+               MOVE B-MONTH TO B-MONTH-OUT
+               MOVE B-YEAR TO B-YEAR-OUT
+               MOVE ENTRY-HOURS TO ENTRY-HOURS-OUT
+               MOVE ENTRY-MINUTES TO ENTRY-MINUTES-OUT
+               MOVE LEAVING-HOURS TO LEAVING-HOURS-OUT
+               MOVE LEAVING-MINUTES TO LEAVING-MINUTES-OUT
+
+               PERFORM DERIVE-WORKED-TIME
+
+               MOVE COMPUTED-WORKED-HOURS TO WORKED-HOURS-OUT
+               MOVE COMPUTED-WORKED-MINUTES TO WORKED-MINUTES-OUT
+
+               PERFORM CALCULATE-PAY
+
+               PERFORM CALCULATE-DEDUCTIONS
+
+               MOVE GROSS-PAY TO WAGE-RECEIVED-OUT
+               MOVE OVERTIME-PAY TO OVERTIME-PAY-OUT
+               MOVE SHIFT-DIFF-PAY TO SHIFT-DIFF-PAY-OUT
+               MOVE TAX-DEDUCTION TO TAX-DEDUCTION-OUT
+               MOVE SOC-SEC-DEDUCTION TO SOC-SEC-DEDUCTION-OUT
+               MOVE NET-PAY TO NET-PAY-OUT
+
+               PERFORM UPDATE-EMPLOYEE-YTD
+               MOVE YTD-GROSS-DISPLAY TO YTD-GROSS-OUT
 
-           DISPLAY WAGE-FILE-OUT.
+               PERFORM WRITE-BANK-DEPOSIT
+               PERFORM CHECK-ATTENDANCE
+
+               MOVE SPACES TO TIMESHEET-FLAG-OUT
+               IF TIMESHEET-MISMATCH = "Y"
+                   MOVE "TIMESHEET ERROR" TO TIMESHEET-FLAG-OUT
+               END-IF
+
+      *        ISTO NÃO SÃO HACKS!!!                                           *
+               MOVE "." TO dec
+               MOVE ":" TO pontinhos
+               MOVE ":" TO pontinhos2
+               MOVE "/" TO barra
+               MOVE "/" TO barra2
+
+               WRITE WAGE-FILE-OUT
+                   AFTER ADVANCING 1 LINE
+
+               DISPLAY WAGE-FILE-OUT
+
+               PERFORM ESCREVER-CSV-SALARIO
+
+               MOVE "PROD1V1" TO AUD-PROGRAMA
+               MOVE SPACES TO AUD-CHAVE
+               MOVE LAST_NAME TO AUD-CHAVE (1:9)
+               MOVE FIRST_NAME TO AUD-CHAVE (11:8)
+               MOVE NET-PAY TO AUD-VALOR
+               MOVE "SALARIO PAGO" TO AUD-DESCRICAO
+               PERFORM REGISTAR-AUDITORIA THRU REGISTAR-AUDITORIA-EXIT
+               ADD 1 TO TOTAL-RECORDS-WRITTEN
+           END-IF.
 
            READ WAGE_SHEET
                AT END MOVE "YYY" TO END-LOOP
@@ -148,4 +459,316 @@
            LEGACY.
        STOP RUN.
 
+      *    ---- CSV export alongside RENUMERACAO-OUT.txt -- same fields, ----*
+      *    ---- same order, as WAGE-FILE-OUT, just comma separated      ----*
+      *    ---- instead of column-aligned, for a spreadsheet.            ----*
+           ESCREVER-CSV-SALARIO.
+           MOVE SPACES TO WAGE-CSV-RECORD.
+           STRING
+               FIRST-NAME-OUT DELIMITED BY SIZE ","
+               LAST-NAME-OUT DELIMITED BY SIZE ","
+               JOB-CATEGORY-OUT DELIMITED BY SIZE ","
+               B-DAY-OUT DELIMITED BY SIZE "/"
+               B-MONTH-OUT DELIMITED BY SIZE "/"
+               B-YEAR-OUT DELIMITED BY SIZE ","
+               ENTRY-HOURS-OUT DELIMITED BY SIZE ":"
+               ENTRY-MINUTES-OUT DELIMITED BY SIZE ","
+               LEAVING-HOURS-OUT DELIMITED BY SIZE ":"
+               LEAVING-MINUTES-OUT DELIMITED BY SIZE ","
+               WORKED-HOURS-OUT DELIMITED BY SIZE "."
+               WORKED-MINUTES-OUT DELIMITED BY SIZE ","
+               WAGE-RECEIVED-OUT DELIMITED BY SIZE ","
+               OVERTIME-PAY-OUT DELIMITED BY SIZE ","
+               SHIFT-DIFF-PAY-OUT DELIMITED BY SIZE ","
+               TAX-DEDUCTION-OUT DELIMITED BY SIZE ","
+               SOC-SEC-DEDUCTION-OUT DELIMITED BY SIZE ","
+               NET-PAY-OUT DELIMITED BY SIZE ","
+               YTD-GROSS-OUT DELIMITED BY SIZE ","
+               TIMESHEET-FLAG-OUT DELIMITED BY SIZE
+               INTO WAGE-CSV-RECORD
+           END-STRING.
+           WRITE WAGE-CSV-RECORD
+               AFTER ADVANCING 1 LINE.
+
+      *    ---- derives worked time from SCHEDULE minus LUNCH-BREAK, ----*
+      *    ---- and flags a mismatch against the input's WEEKLY-HOURS.----*
+           DERIVE-WORKED-TIME.
+
+           COMPUTE ENTRY-TOTAL-MIN =
+                   (ENTRY-HOURS * 60) + ENTRY-MINUTES.
+           COMPUTE LEAVING-TOTAL-MIN =
+                   (LEAVING-HOURS * 60) + LEAVING-MINUTES.
+           COMPUTE BREAK-START-MIN =
+                   (LEAVING-HOURS-BREAK * 60) + LEAVING-MINUTES-BREAK.
+           COMPUTE BREAK-END-MIN =
+                   (RETURNING-HOURS-BREAK * 60)
+                   + RETURNING-MINUTES-BREAK.
+
+           COMPUTE WORKED-TOTAL-MIN =
+                   (LEAVING-TOTAL-MIN - ENTRY-TOTAL-MIN)
+                   - (BREAK-END-MIN - BREAK-START-MIN).
+
+      *    ---- an overnight-spanning punch (LEAVING earlier in the    ----*
+      *    ---- clock than ENTRY) drives this negative -- flag it      ----*
+      *    ---- as a timesheet error instead of deriving a bogus       ----*
+      *    ---- worked-time off the sign-dropped value.                ----*
+           IF WORKED-TOTAL-MIN < ZERO
+               MOVE ZERO TO COMPUTED-WORKED-HOURS
+                            COMPUTED-WORKED-MINUTES
+               MOVE "Y" TO TIMESHEET-MISMATCH
+           ELSE
+               DIVIDE WORKED-TOTAL-MIN BY 60
+                   GIVING COMPUTED-WORKED-HOURS
+                   REMAINDER COMPUTED-WORKED-MINUTES
+
+               COMPUTE INPUT-TOTAL-MIN =
+                       (WORKED-HOURS * 60) + WORKED-MINUTES
+
+               MOVE "N" TO TIMESHEET-MISMATCH
+               IF INPUT-TOTAL-MIN NOT = WORKED-TOTAL-MIN
+                   MOVE "Y" TO TIMESHEET-MISMATCH
+               END-IF
+           END-IF.
+
+      *    ---- base hourly rate and shift differential by JOB-CATEGORY ----*
+           LOAD-JOB-RATE-TABLE.
+
+           MOVE "ADMINISTRACAO" TO JOB-RATE-CATEGORY (1).
+           MOVE 8.50 TO JOB-RATE-BASE (1).
+           MOVE 0.00 TO JOB-RATE-SHIFT-DIFF (1).
+
+           MOVE "OPERARIO" TO JOB-RATE-CATEGORY (2).
+           MOVE 7.75 TO JOB-RATE-BASE (2).
+           MOVE 1.25 TO JOB-RATE-SHIFT-DIFF (2).
+
+           MOVE "SUPERVISOR" TO JOB-RATE-CATEGORY (3).
+           MOVE 10.00 TO JOB-RATE-BASE (3).
+           MOVE 0.75 TO JOB-RATE-SHIFT-DIFF (3).
+
+           MOVE "TECNICO" TO JOB-RATE-CATEGORY (4).
+           MOVE 9.25 TO JOB-RATE-BASE (4).
+           MOVE 1.00 TO JOB-RATE-SHIFT-DIFF (4).
+
+           MOVE "SEGURANCA" TO JOB-RATE-CATEGORY (5).
+           MOVE 7.50 TO JOB-RATE-BASE (5).
+           MOVE 2.00 TO JOB-RATE-SHIFT-DIFF (5).
+
+           MOVE "LIMPEZA" TO JOB-RATE-CATEGORY (6).
+           MOVE 6.75 TO JOB-RATE-BASE (6).
+           MOVE 0.50 TO JOB-RATE-SHIFT-DIFF (6).
+
+      *    ---- regular/overtime split, priced by JOB-CATEGORY rate,    ----*
+      *    ---- replaces trusting WAGE-RECEIVED straight off the input. ----*
+           CALCULATE-PAY.
+
+           IF COMPUTED-WORKED-HOURS > STANDARD-HOURS-PER-DAY
+               MOVE STANDARD-HOURS-PER-DAY TO REGULAR-HOURS
+               COMPUTE OVERTIME-HOURS =
+                       COMPUTED-WORKED-HOURS - STANDARD-HOURS-PER-DAY
+           ELSE
+               MOVE COMPUTED-WORKED-HOURS TO REGULAR-HOURS
+               MOVE ZERO TO OVERTIME-HOURS
+           END-IF.
+
+           COMPUTE WORKED-HOURS-DEC =
+                   COMPUTED-WORKED-HOURS
+                   + (COMPUTED-WORKED-MINUTES / 60).
+
+           PERFORM FIND-JOB-RATE.
+
+           COMPUTE REGULAR-PAY = REGULAR-HOURS * BASE-RATE.
+           COMPUTE OVERTIME-PAY =
+                   OVERTIME-HOURS * BASE-RATE * OVERTIME-FACTOR.
+           COMPUTE SHIFT-DIFF-PAY = WORKED-HOURS-DEC * SHIFT-DIFF-RATE.
+
+           COMPUTE GROSS-PAY =
+                   REGULAR-PAY + OVERTIME-PAY + SHIFT-DIFF-PAY.
+
+           IF CATEGORY-FOUND = "Y"
+               ADD 1 TO JOB-RATE-HEADCOUNT (JOB-RATE-IDX)
+               ADD GROSS-PAY TO JOB-RATE-TOTAL-GROSS (JOB-RATE-IDX)
+           END-IF.
+
+      *    ---- looks up BASE-RATE/SHIFT-DIFF-RATE for JOB-CATEGORY;    ----*
+      *    ---- an unrecognized category is paid at zero, same as an   ----*
+      *    ---- unknown CAR_TYPE prices at zero in Car_Rental.cbl.     ----*
+           FIND-JOB-RATE.
+
+           MOVE "N" TO CATEGORY-FOUND.
+           MOVE ZERO TO BASE-RATE.
+           MOVE ZERO TO SHIFT-DIFF-RATE.
+           SET JOB-RATE-IDX TO 1.
+           SEARCH JOB-RATE-ENTRY
+               AT END CONTINUE
+               WHEN JOB-RATE-CATEGORY (JOB-RATE-IDX) = JOB-CATEGORY
+                   MOVE "Y" TO CATEGORY-FOUND
+                   MOVE JOB-RATE-BASE (JOB-RATE-IDX) TO BASE-RATE
+                   MOVE JOB-RATE-SHIFT-DIFF (JOB-RATE-IDX)
+                       TO SHIFT-DIFF-RATE
+           END-SEARCH.
+
+      *    ---- tax and social-security withholding against GROSS-PAY, ----*
+      *    ---- leaving NET-PAY as what actually gets disbursed.       ----*
+           CALCULATE-DEDUCTIONS.
+
+           COMPUTE TAX-DEDUCTION = GROSS-PAY * TAX-RATE.
+           COMPUTE SOC-SEC-DEDUCTION = GROSS-PAY * SOC-SEC-RATE.
+           COMPUTE NET-PAY =
+                   GROSS-PAY - TAX-DEDUCTION - SOC-SEC-DEDUCTION.
+
+      *    ---- pulls EMPLOYEE-MASTER.txt into EMPLOYEE-TABLE so this  ----*
+      *    ---- run's figures can be added onto prior runs' totals.   ----*
+           LOAD-EMPLOYEE-MASTER.
+
+           MOVE "YYY" TO EMPLOYEE-MASTER-EOF.
+           OPEN INPUT EMPLOYEE-MASTER.
+
+           IF EMPLOYEE-MASTER-STATUS = "00"
+               MOVE SPACES TO EMPLOYEE-MASTER-EOF
+               READ EMPLOYEE-MASTER
+                   AT END MOVE "YYY" TO EMPLOYEE-MASTER-EOF
+               END-READ
+
+               PERFORM BUILD-EMPLOYEE-ENTRY
+                   UNTIL EMPLOYEE-MASTER-EOF = "YYY"
+
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+           BUILD-EMPLOYEE-ENTRY.
+
+           IF EMPLOYEE-COUNT < 200
+               SET EMP-IDX UP BY 1
+               MOVE MASTER-LAST-NAME TO EMP-TBL-LAST-NAME (EMP-IDX)
+               MOVE MASTER-FIRST-NAME TO EMP-TBL-FIRST-NAME (EMP-IDX)
+               MOVE MASTER-YTD-GROSS TO EMP-TBL-YTD-GROSS (EMP-IDX)
+               MOVE MASTER-YTD-DEDUCTIONS
+                   TO EMP-TBL-YTD-DEDUCTIONS (EMP-IDX)
+               MOVE MASTER-YTD-HOURS TO EMP-TBL-YTD-HOURS (EMP-IDX)
+               SET EMPLOYEE-COUNT TO EMP-IDX
+           END-IF.
+
+           READ EMPLOYEE-MASTER
+               AT END MOVE "YYY" TO EMPLOYEE-MASTER-EOF
+           END-READ.
+
+      *    ---- adds this period's gross/deductions/hours onto the     ----*
+      *    ---- employee's year-to-date totals, creating a new master  ----*
+      *    ---- entry the first time a name is seen.                   ----*
+           UPDATE-EMPLOYEE-YTD.
+
+           MOVE "N" TO EMPLOYEE-FOUND.
+           SET EMP-IDX TO 1.
+           SEARCH EMPLOYEE-ENTRY
+               AT END CONTINUE
+               WHEN EMP-TBL-LAST-NAME (EMP-IDX) = LAST_NAME
+                       AND EMP-TBL-FIRST-NAME (EMP-IDX) = FIRST_NAME
+                   MOVE "Y" TO EMPLOYEE-FOUND
+                   ADD GROSS-PAY TO EMP-TBL-YTD-GROSS (EMP-IDX)
+                   ADD TAX-DEDUCTION SOC-SEC-DEDUCTION
+                       TO EMP-TBL-YTD-DEDUCTIONS (EMP-IDX)
+                   ADD WORKED-HOURS-DEC TO EMP-TBL-YTD-HOURS (EMP-IDX)
+                   MOVE EMP-TBL-YTD-GROSS (EMP-IDX)
+                       TO YTD-GROSS-DISPLAY
+           END-SEARCH.
+
+           IF EMPLOYEE-FOUND = "N" AND EMPLOYEE-COUNT < 200
+               ADD 1 TO EMPLOYEE-COUNT
+               MOVE LAST_NAME TO EMP-TBL-LAST-NAME (EMPLOYEE-COUNT)
+               MOVE FIRST_NAME TO EMP-TBL-FIRST-NAME (EMPLOYEE-COUNT)
+               MOVE GROSS-PAY TO EMP-TBL-YTD-GROSS (EMPLOYEE-COUNT)
+               COMPUTE EMP-TBL-YTD-DEDUCTIONS (EMPLOYEE-COUNT) =
+                       TAX-DEDUCTION + SOC-SEC-DEDUCTION
+               MOVE WORKED-HOURS-DEC
+                   TO EMP-TBL-YTD-HOURS (EMPLOYEE-COUNT)
+               MOVE EMP-TBL-YTD-GROSS (EMPLOYEE-COUNT)
+                   TO YTD-GROSS-DISPLAY
+           END-IF.
+
+      *    ---- rewrites EMPLOYEE-MASTER.txt with the updated totals   ----*
+      *    ---- so the next pay period's run starts from here.         ----*
+           SAVE-EMPLOYEE-MASTER.
+
+           OPEN OUTPUT EMPLOYEE-MASTER.
+           PERFORM WRITE-EMPLOYEE-ENTRY
+               VARYING EMP-IDX FROM 1 BY 1
+               UNTIL EMP-IDX > EMPLOYEE-COUNT.
+           CLOSE EMPLOYEE-MASTER.
+
+           WRITE-EMPLOYEE-ENTRY.
+
+           MOVE EMP-TBL-LAST-NAME (EMP-IDX) TO MASTER-LAST-NAME.
+           MOVE EMP-TBL-FIRST-NAME (EMP-IDX) TO MASTER-FIRST-NAME.
+           MOVE EMP-TBL-YTD-GROSS (EMP-IDX) TO MASTER-YTD-GROSS.
+           MOVE EMP-TBL-YTD-DEDUCTIONS (EMP-IDX)
+               TO MASTER-YTD-DEDUCTIONS.
+           MOVE EMP-TBL-YTD-HOURS (EMP-IDX) TO MASTER-YTD-HOURS.
+           WRITE EMPLOYEE-MASTER-FILE.
+
+      *    ---- one BANK-DEPOSIT-OUT.txt line per employee, written   ----*
+      *    ---- in the same pass that writes RENUMERACAO-OUT.txt.     ----*
+           WRITE-BANK-DEPOSIT.
+
+           MOVE ACCOUNT-NUMBER TO BANK-ACCOUNT-OUT.
+           MOVE LAST_NAME TO BANK-LAST-NAME-OUT.
+           MOVE FIRST_NAME TO BANK-FIRST-NAME-OUT.
+           MOVE NET-PAY TO BANK-NET-PAY-OUT.
+           WRITE BANK-DEPOSIT-RECORD.
+
+      *    ---- flags an absence or a late clock-in against           ----*
+      *    ---- SCHEDULED-ENTRY onto ATTENDANCE-EXCEPTIONS-OUT.txt.    ----*
+           CHECK-ATTENDANCE.
+
+           IF ABSENT-FLAG = "Y"
+               MOVE SPACES TO EXCEPTION-LINE-OUT
+               MOVE LAST_NAME TO EXC-LAST-NAME-OUT
+               MOVE FIRST_NAME TO EXC-FIRST-NAME-OUT
+               MOVE "ABSENT" TO EXC-TYPE-OUT
+               MOVE ZERO TO EXC-LATE-MINUTES-OUT
+               WRITE EXCEPTION-LINE-OUT
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               COMPUTE SCHEDULED-ENTRY-TOTAL-MIN =
+                       (SCHEDULED-ENTRY-HOURS * 60)
+                       + SCHEDULED-ENTRY-MINUTES
+               IF ENTRY-TOTAL-MIN > SCHEDULED-ENTRY-TOTAL-MIN
+                   COMPUTE LATE-MINUTES =
+                           ENTRY-TOTAL-MIN - SCHEDULED-ENTRY-TOTAL-MIN
+                   MOVE SPACES TO EXCEPTION-LINE-OUT
+                   MOVE LAST_NAME TO EXC-LAST-NAME-OUT
+                   MOVE FIRST_NAME TO EXC-FIRST-NAME-OUT
+                   MOVE "LATE" TO EXC-TYPE-OUT
+                   MOVE LATE-MINUTES TO EXC-LATE-MINUTES-OUT
+                   WRITE EXCEPTION-LINE-OUT
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+
+      *    ---- end-of-run headcount and payroll cost by JOB-CATEGORY, ----*
+      *    ---- the same OCCURS-table-plus-totals style used for      ----*
+      *    ---- CAR_TYPE totals in Car_Rental.cbl.                    ----*
+           PRINT-CATEGORY-SUMMARY.
+
+           OPEN OUTPUT CATEGORY-SUMMARY-OUT.
+           PERFORM PRINT-CATEGORY-LINE
+               VARYING JOB-RATE-IDX FROM 1 BY 1
+               UNTIL JOB-RATE-IDX > 6.
+           CLOSE CATEGORY-SUMMARY-OUT.
+
+           PRINT-CATEGORY-LINE.
+
+           IF JOB-RATE-HEADCOUNT (JOB-RATE-IDX) > ZERO
+               MOVE JOB-RATE-CATEGORY (JOB-RATE-IDX) TO SUM-CATEGORY-OUT
+               MOVE JOB-RATE-HEADCOUNT (JOB-RATE-IDX)
+                   TO SUM-HEADCOUNT-OUT
+               MOVE JOB-RATE-TOTAL-GROSS (JOB-RATE-IDX)
+                   TO SUM-TOTAL-GROSS-OUT
+               WRITE CATEGORY-SUMMARY-LINE-OUT
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+           COPY DATEPD.
+           COPY AUDITPD.
+           COPY BALANCEPD.
+
        END PROGRAM PROD1V1.
