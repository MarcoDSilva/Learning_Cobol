@@ -11,8 +11,24 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT ISBN ASSIGN TO "ISBN-IN.txt"
-               ORGANISATION IS LINE SEQUENTIAL.
-           SELECT ISBN-OUT ASSIGN TO 'ISBN-OUT.txt'.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ISBN-STATUS.
+      *    dynamic so the file name can carry RUN-PERIOD-TAG and not
+      *    clobber a prior period's report -- see BUILD-OUTPUT-NAMES.
+           SELECT ISBN-OUT ASSIGN DYNAMIC ISBN-OUT-FILENAME.
+           SELECT ISBN-OUT-CSV ASSIGN DYNAMIC ISBN-OUT-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDITORAS ASSIGN TO 'EDITORAS.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDITORA-COD
+               FILE STATUS IS EDITORAS-STATUS.
+
+      *    shared run-date/error-log facility, common to the batch
+      *    suite.
+           COPY DATESEL.
+           COPY AUDITSEL.
+           COPY CURRSEL.
 
        DATA DIVISION.
            FILE SECTION.
@@ -27,9 +43,24 @@
                    03 ID-EDITORA PIC 9(2).
                    03 ID-LIVRO PIC 9(4).
                    03 CONTROLO PIC X(1).
+               02 ISBN-ID-DIGITS REDEFINES ISBN-ID.
+                   03 ISBN-DIGIT PIC 9(1) OCCURS 9 TIMES.
+                   03 FILLER PIC X(1).
                02 VENDIDAS PIC 9(4).
                02 PRECO PIC 9(5).
                02 DESCONTO PIC 9(2).
+               02 STOCK PIC 9(5).
+               02 MOEDA PIC X(3).
+
+      *          ======== ficheiro mestre de editoras ========            *
+      *    one line per publisher: the 2-digit code matching ID-EDITORA,
+      *    the publisher's name and a contact, so a bare numeric code
+      *    doesn't have to be decoded by hand off the output report.
+           FD EDITORAS.
+           01 EDITORAS-FILE.
+               02 EDITORA-COD PIC 9(2).
+               02 EDITORA-NOME PIC A(20).
+               02 EDITORA-CONTACTO PIC A(20).
 
       *                ======== vomitar ficheiro =======                                       *
            FD ISBN-OUT.
@@ -47,23 +78,190 @@
                02 FILLER PIC X(1) VALUE SPACE.
                02 DESCONTO-OUT PIC 9(2).
                02 FILLER PIC X(1) VALUE SPACE.
-               02 VALOR-FACTURADO-OUT PIC 9(6).
+               02 VALOR-FACTURADO-OUT PIC 9(10).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 MOEDA-OUT PIC X(3).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 VALOR-FACTURADO-EUR-OUT PIC Z(6)9.99.
                02 FILLER PIC X(1) VALUE SPACE.
                02 OBSERVACOES-OUT PIC X(10).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 EDITORA-NOME-OUT PIC A(20).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 EDITORA-CONTACTO-OUT PIC A(20).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 STOCK-OUT PIC 9(5).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 REORDER-ALERT-OUT PIC X(12).
 
+      *    end-of-run best-seller ranking, appended to ISBN-OUT.txt       *
+      *    after the last detail line -- shares the FD's record area     *
+      *    with ISBN-FILE-OUT, so every field here is re-MOVEd fresh for *
+      *    each line instead of relying on a VALUE clause to survive.    *
+           01 RANKING-LINE-OUT.
+               02 RANKING-LABEL PIC X(20).
+               02 RANKING-POS PIC Z9.
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 RANKING-TITULO PIC A(40).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 RANKING-VENDIDAS PIC ZZZZ9.
 
+      *    end-of-run author royalty statement, appended after the    *
+      *    ranking lines -- also shares the FD's record area, so it   *
+      *    gets the same "reset with SPACES, re-MOVE every field"     *
+      *    treatment as RANKING-LINE-OUT above.                       *
+           01 ROYALTY-LINE-OUT.
+               02 ROYALTY-LABEL PIC X(20).
+               02 ROYALTY-AUTOR PIC A(30).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 ROYALTY-VALOR PIC ZZZZZZ9.99.
+
+      *    one comma-separated line per book record, same fields and   *
+      *    same order as ISBN-FILE-OUT, for loading into a spreadsheet *
+      *    instead of parsing the fixed-width report.                 *
+           FD ISBN-OUT-CSV.
+           01 ISBN-CSV-RECORD PIC X(200).
+
+           COPY DATEFD.
+           COPY AUDITFD.
+           COPY CURRFD.
 
        WORKING-STORAGE SECTION.
+           COPY DATEWS.
+           COPY AUDITWS.
+           COPY BALANCEWS.
+           COPY CURRWS.
+
            01 TERMINA-LOOP PIC A(3) VALUE SPACE.
+           77 ISBN-STATUS PIC X(2) VALUE SPACES.
+
+      *    built by BUILD-OUTPUT-NAMES from RUN-PERIOD-TAG before the
+      *    OPEN OUTPUT of ISBN-OUT/ISBN-OUT-CSV.
+           77 ISBN-OUT-FILENAME PIC X(30) VALUE SPACES.
+           77 ISBN-OUT-CSV-FILENAME PIC X(30) VALUE SPACES.
+           77 EDITORAS-STATUS PIC X(2) VALUE SPACES.
            77 OBSERVA PIC X(10).
            77 iva pic 9(5).
-           77 calcula_desconto pic 9(5).
+           77 calcula_desconto pic 9(8).
            77 calcula_preco pic 9(10).
 
+           77 isbn_checksum pic 9(3) value zero.
+           77 isbn_check_idx pic 9(2).
+           77 isbn_check_weight pic 9(2).
+           77 isbn_check_quotient pic 9(2).
+           77 isbn_check_remainder pic 9(2).
+           77 isbn_check_value pic 9(1).
+           77 isbn_check_digit pic x(1).
+           77 isbn_valido pic x(1) value "Y".
+           77 venda_valida pic x(1) value "Y".
+           77 registos_lidos pic 9(5) value zero.
+           77 registos_gravados pic 9(5) value zero.
+           77 registos_rejeitados pic 9(5) value zero.
+
+      *    wholesale discount climbs with volume sold instead of a flat
+      *    20% regardless of VENDIDAS -- loaded once at start-up so a
+      *    new band is a data change to LOAD-DESCONTO-TABLE, not a
+      *    recompute scattered through cuspidelas.
+           01 DESCONTO-TABLE.
+               02 DESCONTO-ENTRY OCCURS 4 TIMES INDEXED BY desconto_idx.
+                   03 desconto_tbl_min pic 9(4).
+                   03 desconto_tbl_pct pic v999.
+
+           77 desconto_pct pic v999.
+           77 desconto_found pic x(1) value "N".
+
+           01 EDITORAS-TABLE.
+               02 EDITORA-ENTRY OCCURS 20 TIMES INDEXED BY editora_idx.
+                   03 editora_tbl_cod pic 9(2).
+                   03 editora_tbl_nome pic a(20).
+                   03 editora_tbl_contacto pic a(20).
+
+           77 editoras_eof pic x(3) value spaces.
+           77 editoras_count pic 9(2) value zero.
+           77 editora_encontrada pic x(1) value "N".
+
+      *    accumulates one entry per book processed this run so
+      *    imprimir_ranking can rank the whole batch by VENDIDAS once
+      *    the run is done, instead of only ever showing one line at
+      *    a time as cuspidelas works through ISBN-IN.txt.
+           01 LIVROS-TABLE.
+               02 LIVRO-ENTRY OCCURS 200 TIMES.
+                   03 livro_tbl_titulo pic a(80).
+                   03 livro_tbl_vendidas pic 9(4).
+
+           77 livros_count pic 9(3) value zero.
+           77 sort_i pic 9(3).
+           77 sort_j pic 9(3).
+           77 sort_max_idx pic 9(3).
+           77 sort_temp_titulo pic a(80).
+           77 sort_temp_vendidas pic 9(4).
+
+      *    royalty owed to AUTOR, accumulated across the run so a
+      *    single author with several titles gets one statement line
+      *    instead of one line per book -- same flat-rate approach as
+      *    the IVA line, just paid out instead of collected.
+           77 royalty_pct pic v999 value .100.
+           77 royalty_valor pic 9(8)v99.
+
+           01 AUTORES-TABLE.
+               02 AUTOR-ENTRY OCCURS 200 TIMES INDEXED BY autor_idx.
+                   03 autor_tbl_nome pic a(30).
+                   03 autor_tbl_royalty pic 9(8)v99.
+
+           77 autores_count pic 9(3) value zero.
+
+      *    reorder alert fires when STOCK looks thin next to how many
+      *    copies moved this run -- under 20% of VENDIDAS left on the
+      *    shelf means it's time to go back to the printer.
+           77 reorder_pct pic v999 value .200.
+           77 reorder_limiar pic 9(8)v99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM ABRIR-ERROR-LOG.
+           PERFORM ABRIR-AUDIT-TRAIL.
+           PERFORM OBTER-DATA-EXECUCAO.
+           DISPLAY "send_halp - RUN DATE: " RUN-DATE-DISPLAY.
+           PERFORM BUILD-OUTPUT-NAMES.
+
            OPEN INPUT ISBN
-               OUTPUT ISBN-OUT.
+                      EDITORAS
+                      CURRENCY-RATES
+               OUTPUT ISBN-OUT
+                      ISBN-OUT-CSV.
+
+           IF ISBN-STATUS NOT = "00"
+               MOVE "send_halp" TO ERR-PROGRAMA
+               MOVE "E01" TO ERR-CODIGO
+               MOVE "erro ao abrir ISBN-IN.txt" TO ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               CLOSE ERROR-LOG
+               STOP RUN
+           END-IF.
+
+           IF EDITORAS-STATUS NOT = "00"
+               MOVE "send_halp" TO ERR-PROGRAMA
+               MOVE "E02" TO ERR-CODIGO
+               MOVE "erro ao abrir EDITORAS.txt" TO ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               CLOSE ERROR-LOG
+               STOP RUN
+           END-IF.
+
+           IF CURRENCY-RATES-STATUS NOT = "00"
+               MOVE "send_halp" TO ERR-PROGRAMA
+               MOVE "E05" TO ERR-CODIGO
+               MOVE "erro ao abrir CURRENCY-RATES.txt" TO ERR-MENSAGEM
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               CLOSE ERROR-LOG
+               STOP RUN
+           END-IF.
+
+           PERFORM carregar_tabela_desconto.
+           PERFORM carregar_editoras.
+           PERFORM LOAD-CURRENCY-TABLE.
+           CLOSE EDITORAS
+                 CURRENCY-RATES.
 
            READ ISBN
                AT END MOVE 'YYY' TO TERMINA-LOOP
@@ -71,13 +269,36 @@
 
            PERFORM cuspidelas UNTIL TERMINA-LOOP = 'YYY'.
 
+           PERFORM imprimir_ranking.
+           PERFORM imprimir_royalties.
+
+           MOVE "send_halp" TO BAL-PROGRAMA.
+           MOVE "E04" TO BAL-CODIGO-ERRO.
+           MOVE registos_lidos TO BAL-LIDOS.
+           MOVE registos_gravados TO BAL-GRAVADOS.
+           MOVE registos_rejeitados TO BAL-REJEITADOS.
+           PERFORM VERIFICAR-BALANCEAMENTO
+               THRU VERIFICAR-BALANCEAMENTO-EXIT.
+
            CLOSE ISBN
-               ISBN-OUT.
+               ISBN-OUT
+               ISBN-OUT-CSV
+               ERROR-LOG
+               AUDIT-TRAIL.
            STOP RUN.
 
+      *    ======== period-tags the report filenames so a rerun in  ========
+      *    ======== a later month doesn't overwrite this month's    ========
+      *    ======== ISBN-OUT.txt/.csv.                              ========
+           BUILD-OUTPUT-NAMES.
+           STRING "ISBN-OUT-" RUN-PERIOD-TAG ".txt"
+               DELIMITED BY SIZE INTO ISBN-OUT-FILENAME.
+           STRING "ISBN-OUT-" RUN-PERIOD-TAG ".csv"
+               DELIMITED BY SIZE INTO ISBN-OUT-CSV-FILENAME.
+
            cuspidelas.
-           if(CONTROLO is not numeric and CONTROLO is not equal TO 'X')
-      -    move "ISBN INVALIDO" TO OBSERVA.
+           ADD 1 TO registos_lidos.
+           PERFORM validar_isbn.
 
                MOVE ID-PAIS to ID-PAIS-OUT.
                move ID-EDITORA to ID-EDITORA-OUT.
@@ -86,13 +307,69 @@
                move VENDIDAS to VENDIDAS-OUT.
                move PRECO to PRECO-OUT.
                move DESCONTO to DESCONTO-out.
+               move STOCK to STOCK-OUT.
+
+               IF MOEDA = SPACES
+                   MOVE CURR-MOEDA-BASE TO MOEDA
+               END-IF.
+               MOVE MOEDA TO MOEDA-OUT.
+
+           PERFORM validar_venda_numerica.
+
+           IF venda_valida IS EQUAL TO "N"
+               OR isbn_valido IS EQUAL TO "N"
+               MOVE "send_halp" TO ERR-PROGRAMA
+               IF isbn_valido IS EQUAL TO "N"
+                   MOVE "E06" TO ERR-CODIGO
+                   MOVE "registo com isbn invalido" TO ERR-MENSAGEM
+                   MOVE "ISBN INVALIDO" TO OBSERVA
+               ELSE
+                   MOVE "E03" TO ERR-CODIGO
+                   MOVE "registo com vendas/preco/stock nao numerico" TO
+                       ERR-MENSAGEM
+                   MOVE "DADOS INVALIDOS" TO OBSERVA
+               END-IF
+               PERFORM REGISTAR-ERRO THRU REGISTAR-ERRO-EXIT
+               MOVE ZERO TO VALOR-FACTURADO-OUT
+               MOVE ZERO TO VALOR-FACTURADO-EUR-OUT
+               MOVE SPACES TO EDITORA-NOME-OUT
+               MOVE SPACES TO EDITORA-CONTACTO-OUT
+               MOVE SPACES TO REORDER-ALERT-OUT
+               ADD 1 TO registos_rejeitados
+           ELSE
+               PERFORM determinar_desconto
+               PERFORM procurar_editora
+               PERFORM verificar_reorder
+
+               compute iva = ((VENDIDAS * preco) * 0.05)
+               compute calcula_desconto =
+                       ((VENDIDAS * preco) + iva) * desconto_pct
+               compute calcula_preco = ((vendidas * preco) + iva)
+      -                 - calcula_desconto
 
-           compute iva = ((VENDIDAS * preco) * 0.05)
-           compute calcula_desconto = ((VENDIDAS * preco) + iva) * 0.20
-           compute calcula_preco = ((vendidas * preco) + iva)
-      -         - calcula_desconto.
+               PERFORM calcular_royalty
+               PERFORM guardar_livro
+
+               move calcula_preco TO VALOR-FACTURADO-OUT
+
+               MOVE "send_halp" TO CURR-PROGRAMA
+               MOVE "E05" TO CURR-CODIGO-ERRO
+               MOVE MOEDA TO CURR-CODIGO
+               MOVE calcula_preco TO CURR-VALOR-ORIGINAL
+               PERFORM CONVERTER-MOEDA THRU CONVERTER-MOEDA-EXIT
+               MOVE CURR-VALOR-CONVERTIDO TO VALOR-FACTURADO-EUR-OUT
+
+               MOVE "send_halp" TO AUD-PROGRAMA
+               MOVE SPACES TO AUD-CHAVE
+               MOVE ID-PAIS TO AUD-CHAVE (1:3)
+               MOVE ID-EDITORA TO AUD-CHAVE (4:2)
+               MOVE ID-LIVRO TO AUD-CHAVE (6:4)
+               MOVE calcula_preco TO AUD-VALOR
+               MOVE "VENDA REGISTADA" TO AUD-DESCRICAO
+               PERFORM REGISTAR-AUDITORIA THRU REGISTAR-AUDITORIA-EXIT
+               ADD 1 TO registos_gravados
+           END-IF.
 
-               move calcula_preco TO VALOR-FACTURADO-OUT.
                move OBSERVA TO OBSERVACOES-OUT.
 
            WRITE ISBN-FILE-OUT
@@ -101,9 +378,264 @@
                move SPACE to OBSERVA.
                DISPLAY ISBN-FILE-OUT.
 
+           PERFORM escrever_csv_isbn.
+
            READ ISBN
                AT END MOVE 'YYY' TO TERMINA-LOOP
            END-READ.
 
+      *    ======== real ISBN-10 check-digit validation ========
+      *    weights the 9 body digits (ID-PAIS/ID-EDITORA/ID-LIVRO)
+      *    10 down to 2, and compares the result against CONTROLO
+      *    instead of only checking CONTROLO looks like a digit or X.
+           validar_isbn.
+           MOVE "Y" TO isbn_valido.
+           MOVE ZERO TO isbn_checksum.
+           PERFORM somar_digito_isbn
+               VARYING isbn_check_idx FROM 1 BY 1
+               UNTIL isbn_check_idx > 9.
+
+           DIVIDE isbn_checksum BY 11
+               GIVING isbn_check_quotient
+               REMAINDER isbn_check_remainder.
+
+           COMPUTE isbn_check_remainder = 11 - isbn_check_remainder.
+           IF isbn_check_remainder IS EQUAL TO 11
+               MOVE ZERO TO isbn_check_remainder
+           END-IF.
+
+           IF isbn_check_remainder IS EQUAL TO 10
+               MOVE "X" TO isbn_check_digit
+           ELSE
+               MOVE isbn_check_remainder TO isbn_check_value
+               MOVE isbn_check_value TO isbn_check_digit
+           END-IF.
+
+           IF isbn_check_digit IS NOT EQUAL TO CONTROLO
+               MOVE "N" TO isbn_valido
+           END-IF.
+
+           somar_digito_isbn.
+           COMPUTE isbn_check_weight = 11 - isbn_check_idx.
+           COMPUTE isbn_checksum =
+                   isbn_checksum +
+                   (ISBN-DIGIT (isbn_check_idx) * isbn_check_weight).
+
+      *    ======== guards the billing math against a non-numeric  ========
+      *    ======== VENDIDAS/PRECO/DESCONTO/STOCK off ISBN-IN.txt  ========
+           validar_venda_numerica.
+           MOVE "Y" TO venda_valida.
+           IF VENDIDAS IS NOT NUMERIC
+                   OR PRECO IS NOT NUMERIC
+                   OR DESCONTO IS NOT NUMERIC
+                   OR STOCK IS NOT NUMERIC
+               MOVE "N" TO venda_valida
+           END-IF.
+
+      *    ======== volume-tiered discount schedule ========
+           carregar_tabela_desconto.
+           MOVE 0 TO desconto_tbl_min (1).
+           MOVE .100 TO desconto_tbl_pct (1).
+           MOVE 50 TO desconto_tbl_min (2).
+           MOVE .150 TO desconto_tbl_pct (2).
+           MOVE 200 TO desconto_tbl_min (3).
+           MOVE .200 TO desconto_tbl_pct (3).
+           MOVE 500 TO desconto_tbl_min (4).
+           MOVE .250 TO desconto_tbl_pct (4).
+
+      *    walks the table from the top band down so the first band
+      *    VENDIDAS qualifies for is the highest one it is entitled to.
+           determinar_desconto.
+           MOVE "N" TO desconto_found.
+           PERFORM testar_banda_desconto
+               VARYING desconto_idx FROM 4 BY -1
+               UNTIL desconto_idx < 1 OR desconto_found = "Y".
+
+           testar_banda_desconto.
+           IF VENDIDAS IS GREATER THAN OR EQUAL TO
+                   desconto_tbl_min (desconto_idx)
+               MOVE desconto_tbl_pct (desconto_idx) TO desconto_pct
+               MOVE "Y" TO desconto_found
+           END-IF.
+
+      *    ======== publisher master file lookup ========
+           carregar_editoras.
+           READ EDITORAS
+               AT END MOVE "YYY" TO editoras_eof
+           END-READ.
+
+           PERFORM construir_editora UNTIL editoras_eof = "YYY".
+
+           construir_editora.
+           IF editoras_count < 20
+               SET editora_idx UP BY 1
+               MOVE EDITORA-COD TO editora_tbl_cod (editora_idx)
+               MOVE EDITORA-NOME TO editora_tbl_nome (editora_idx)
+               MOVE EDITORA-CONTACTO
+                   TO editora_tbl_contacto (editora_idx)
+               SET editoras_count TO editora_idx
+           END-IF.
+
+           READ EDITORAS
+               AT END MOVE "YYY" TO editoras_eof
+           END-READ.
+
+           procurar_editora.
+           MOVE "N" TO editora_encontrada.
+           SET editora_idx TO 1.
+           SEARCH EDITORA-ENTRY
+               AT END
+                   MOVE "DESCONHECIDA" TO EDITORA-NOME-OUT
+                   MOVE SPACES TO EDITORA-CONTACTO-OUT
+               WHEN editora_tbl_cod (editora_idx) = ID-EDITORA
+                   MOVE "Y" TO editora_encontrada
+                   MOVE editora_tbl_nome (editora_idx)
+                       TO EDITORA-NOME-OUT
+                   MOVE editora_tbl_contacto (editora_idx)
+                       TO EDITORA-CONTACTO-OUT
+           END-SEARCH.
+
+      *    ======== low-stock reorder alert ========
+           verificar_reorder.
+           MOVE SPACES TO REORDER-ALERT-OUT.
+           COMPUTE reorder_limiar = VENDIDAS * reorder_pct.
+           IF STOCK < reorder_limiar
+               MOVE "REENCOMENDAR" TO REORDER-ALERT-OUT
+           END-IF.
+
+      *    ======== author royalty statement across the run ========
+           calcular_royalty.
+           COMPUTE royalty_valor = calcula_preco * royalty_pct.
+           PERFORM acumular_royalty.
+
+           acumular_royalty.
+           SET autor_idx TO 1.
+           SEARCH AUTOR-ENTRY
+               AT END
+                   PERFORM criar_autor
+               WHEN autor_tbl_nome (autor_idx) = AUTOR
+                   ADD royalty_valor TO autor_tbl_royalty (autor_idx)
+           END-SEARCH.
+
+           criar_autor.
+           IF autores_count < 200
+               ADD 1 TO autores_count
+               MOVE AUTOR TO autor_tbl_nome (autores_count)
+               MOVE royalty_valor TO autor_tbl_royalty (autores_count)
+           END-IF.
+
+           imprimir_royalties.
+           MOVE SPACES TO ROYALTY-LINE-OUT.
+           MOVE "ROYALTIES A PAGAR: " TO ROYALTY-LABEL.
+           WRITE ROYALTY-LINE-OUT
+               AFTER ADVANCING 2 LINES.
+           DISPLAY ROYALTY-LINE-OUT.
+
+           PERFORM imprimir_linha_royalty
+               VARYING sort_i FROM 1 BY 1
+                   UNTIL sort_i > autores_count.
+
+           imprimir_linha_royalty.
+           MOVE SPACES TO ROYALTY-LINE-OUT.
+           MOVE autor_tbl_nome (sort_i) TO ROYALTY-AUTOR.
+           MOVE autor_tbl_royalty (sort_i) TO ROYALTY-VALOR.
+           WRITE ROYALTY-LINE-OUT
+               AFTER ADVANCING 1 LINE.
+           DISPLAY ROYALTY-LINE-OUT.
+
+      *    ======== CSV export alongside ISBN-OUT.txt ========
+      *    same fields, same order, as ISBN-FILE-OUT -- just comma
+      *    separated instead of column-aligned, for a spreadsheet.
+           escrever_csv_isbn.
+           MOVE SPACES TO ISBN-CSV-RECORD.
+           STRING
+               ID-PAIS-OUT DELIMITED BY SIZE ","
+               ID-EDITORA-OUT DELIMITED BY SIZE ","
+               ID-LIVRO-OUT DELIMITED BY SIZE ","
+               CONTROLO-OUT DELIMITED BY SIZE ","
+               VENDIDAS-OUT DELIMITED BY SIZE ","
+               PRECO-OUT DELIMITED BY SIZE ","
+               DESCONTO-OUT DELIMITED BY SIZE ","
+               VALOR-FACTURADO-OUT DELIMITED BY SIZE ","
+               MOEDA-OUT DELIMITED BY SIZE ","
+               VALOR-FACTURADO-EUR-OUT DELIMITED BY SIZE ","
+               OBSERVACOES-OUT DELIMITED BY SIZE ","
+               EDITORA-NOME-OUT DELIMITED BY SIZE ","
+               EDITORA-CONTACTO-OUT DELIMITED BY SIZE ","
+               STOCK-OUT DELIMITED BY SIZE ","
+               REORDER-ALERT-OUT DELIMITED BY SIZE
+               INTO ISBN-CSV-RECORD
+           END-STRING.
+           WRITE ISBN-CSV-RECORD
+               AFTER ADVANCING 1 LINE.
+
+      *    ======== best-seller ranking across the run ========
+           guardar_livro.
+           IF livros_count < 200
+               ADD 1 TO livros_count
+               MOVE TITULO TO livro_tbl_titulo (livros_count)
+               MOVE VENDIDAS TO livro_tbl_vendidas (livros_count)
+           END-IF.
+
+      *    selection sort, descending by VENDIDAS -- the batch this
+      *    runs against is small enough that a simple in-memory sort
+      *    beats standing up a SORT work file for it.
+           imprimir_ranking.
+           PERFORM ordenar_maior_vendidas
+               VARYING sort_i FROM 1 BY 1
+                   UNTIL sort_i > livros_count.
+
+           MOVE SPACES TO RANKING-LINE-OUT.
+           MOVE "RANKING DE VENDAS: " TO RANKING-LABEL.
+           WRITE RANKING-LINE-OUT
+               AFTER ADVANCING 2 LINES.
+           DISPLAY RANKING-LINE-OUT.
+
+           PERFORM imprimir_linha_ranking
+                   THRU imprimir_ranking_linha-ex
+               VARYING sort_i FROM 1 BY 1
+                   UNTIL sort_i > livros_count.
+
+           ordenar_maior_vendidas.
+           SET sort_max_idx TO sort_i.
+           PERFORM encontrar_maior_vendidas
+               VARYING sort_j FROM sort_i BY 1
+                   UNTIL sort_j > livros_count.
+
+           IF sort_max_idx NOT = sort_i
+               MOVE livro_tbl_titulo (sort_i) TO sort_temp_titulo
+               MOVE livro_tbl_vendidas (sort_i) TO sort_temp_vendidas
+               MOVE livro_tbl_titulo (sort_max_idx)
+                   TO livro_tbl_titulo (sort_i)
+               MOVE livro_tbl_vendidas (sort_max_idx)
+                   TO livro_tbl_vendidas (sort_i)
+               MOVE sort_temp_titulo
+                   TO livro_tbl_titulo (sort_max_idx)
+               MOVE sort_temp_vendidas
+                   TO livro_tbl_vendidas (sort_max_idx)
+           END-IF.
+
+           encontrar_maior_vendidas.
+           IF livro_tbl_vendidas (sort_j) >
+                   livro_tbl_vendidas (sort_max_idx)
+               SET sort_max_idx TO sort_j
+           END-IF.
+
+           imprimir_linha_ranking.
+           MOVE SPACES TO RANKING-LINE-OUT.
+           MOVE sort_i TO RANKING-POS.
+           MOVE livro_tbl_titulo (sort_i) TO RANKING-TITULO.
+           MOVE livro_tbl_vendidas (sort_i) TO RANKING-VENDIDAS.
+           WRITE RANKING-LINE-OUT
+               AFTER ADVANCING 1 LINE.
+           DISPLAY RANKING-LINE-OUT.
+
+           imprimir_ranking_linha-ex.
+               EXIT.
+
+           COPY DATEPD.
+           COPY AUDITPD.
+           COPY BALANCEPD.
+           COPY CURRPD.
 
        END PROGRAM send_halp.
