@@ -0,0 +1,42 @@
+      *=======================================================================*
+      *    DATEPD.cpy                                                        *
+      *    Shared PROCEDURE DIVISION paragraphs for run-date handling and    *
+      *    the cross-program error log. COPY this once, as a block of its   *
+      *    own paragraphs, anywhere after MAIN-PROCEDURE in a program that   *
+      *    also COPYs DATESEL.cpy/DATEFD.cpy/DATEWS.cpy.                     *
+      *=======================================================================*
+
+      *    ---- stamps RUN-DATE/RUN-DATE-DISPLAY with today's date.    ----*
+           OBTER-DATA-EXECUCAO.
+
+           ACCEPT RUN-DATE FROM DATE.
+           STRING RUN-DATE-DD  "/" RUN-DATE-MM "/" RUN-DATE-YY
+               DELIMITED BY SIZE INTO RUN-DATE-DISPLAY.
+           STRING RUN-DATE-YY RUN-DATE-MM
+               DELIMITED BY SIZE INTO RUN-PERIOD-TAG.
+
+      *    ---- opens the shared error log, creating it on the first  ----*
+      *    ---- ever run when it doesn't exist yet.                   ----*
+           ABRIR-ERROR-LOG.
+
+           OPEN EXTEND ERROR-LOG.
+           IF ERROR-LOG-STATUS = "05" OR ERROR-LOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG
+               CLOSE ERROR-LOG
+               OPEN EXTEND ERROR-LOG
+           END-IF.
+
+      *    ---- writes one line to ERROR-LOG.txt. caller sets          ----*
+      *    ---- ERR-PROGRAMA/ERR-CODIGO/ERR-MENSAGEM first.            ----*
+           REGISTAR-ERRO.
+
+           PERFORM OBTER-DATA-EXECUCAO.
+           MOVE SPACES TO ERROR-LOG-RECORD.
+           MOVE ERR-PROGRAMA TO ERRLOG-PROGRAMA.
+           MOVE RUN-DATE-DISPLAY TO ERRLOG-DATA.
+           MOVE ERR-CODIGO TO ERRLOG-CODIGO.
+           MOVE ERR-MENSAGEM TO ERRLOG-MENSAGEM.
+           WRITE ERROR-LOG-RECORD.
+
+           REGISTAR-ERRO-EXIT.
+               EXIT.
