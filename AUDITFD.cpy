@@ -0,0 +1,19 @@
+      *=======================================================================*
+      *    AUDITFD.cpy                                                       *
+      *    Shared FD/record for the cross-program audit trail (FILE         *
+      *    SECTION). One line per transaction successfully posted by any    *
+      *    batch program -- a payroll record paid, a rental billed, a book  *
+      *    sale recorded -- so a reconciliation run doesn't have to go      *
+      *    digging through each program's own report to see what ran.       *
+      *=======================================================================*
+           FD  AUDIT-TRAIL.
+           01  AUDIT-TRAIL-RECORD.
+               02  AUDIT-PROGRAMA      PIC X(8).
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  AUDIT-DATA          PIC X(8).
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  AUDIT-CHAVE         PIC X(20).
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  AUDIT-VALOR         PIC -(6)9.99.
+               02  FILLER              PIC X(2) VALUE SPACES.
+               02  AUDIT-DESCRICAO     PIC X(30).
