@@ -0,0 +1,12 @@
+      *=======================================================================*
+      *    CURRFD.cpy                                                        *
+      *    Shared FD/record for the cross-program currency rate table       *
+      *    (FILE SECTION). One line per currency code: the 3-letter code    *
+      *    and the rate that converts one unit of it into home-currency     *
+      *    (EUR) units, so a new currency or a rate change is a data        *
+      *    update to CURRENCY-RATES.txt, not a recompile.                   *
+      *=======================================================================*
+           FD  CURRENCY-RATES.
+           01  CURRENCY-RATE-RECORD.
+               02  CURR-CODE-IN        PIC X(3).
+               02  CURR-RATE-IN        PIC 9(3)V9999.
