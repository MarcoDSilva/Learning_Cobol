@@ -0,0 +1,9 @@
+      *=======================================================================*
+      *    DATESEL.cpy                                                       *
+      *    Shared FILE-CONTROL entry for the cross-program error log.        *
+      *    COPY this inside FILE-CONTROL in any batch program that also      *
+      *    COPYs DATEFD.cpy (FILE SECTION) and DATEWS.cpy (WORKING-STORAGE). *
+      *=======================================================================*
+           SELECT ERROR-LOG ASSIGN TO "ERROR-LOG.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
