@@ -0,0 +1,10 @@
+      *=======================================================================*
+      *    CURRSEL.cpy                                                       *
+      *    Shared FILE-CONTROL entry for the cross-program currency rate    *
+      *    table. COPY this inside FILE-CONTROL in any batch program that   *
+      *    also COPYs CURRFD.cpy (FILE SECTION), CURRWS.cpy                  *
+      *    (WORKING-STORAGE) and DATEWS.cpy/DATEPD.cpy (for REGISTAR-ERRO).  *
+      *=======================================================================*
+           SELECT CURRENCY-RATES ASSIGN TO "CURRENCY-RATES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CURRENCY-RATES-STATUS.
